@@ -32,8 +32,109 @@
            CLASS OrderItem             IS "OrderItem"
            CLASS UserInterface         IS "UserInterface".
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Order-Counter-File  ASSIGN TO "ORDCTR"
+                                       ORGANIZATION INDEXED
+                                       ACCESS MODE DYNAMIC
+                                       RECORD KEY IS OC-Key
+                                       FILE STATUS IS WS-OC-Status.
+           SELECT Transaction-File    ASSIGN TO "TRANFILE"
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS IS WS-TR-Status.
+           SELECT Order-Overflow-File ASSIGN TO "ORDOVFL"
+                                       ORGANIZATION INDEXED
+                                       ACCESS MODE DYNAMIC
+                                       RECORD KEY IS OV-Key
+                                       FILE STATUS IS WS-OV-Status.
+           SELECT Batch-Header-File   ASSIGN TO "BATCHHDR"
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS IS WS-BH-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Order-Counter-File.
+       01  OC-Counter-Record.
+           05  OC-Key                  PIC X(5).
+           05  OC-Last-Number          PIC 9(5).
+
+      *    TR-Action "EOO" is an end-of-order marker record (item
+      *    fields unused) that separates one order's ADD/DEL block from
+      *    the next, so a multi-order batch run (req013) can tell
+      *    where one order's transactions end and the next one's
+      *    begin - without it, BATCH-ORDER-ENTRY would have no way to
+      *    stop short of running every transaction in the file into
+      *    every order.  Every order in TRANFILE, including the last,
+      *    ends with one of these; reaching true end of file without
+      *    one still ends the current order's read too, so a run isn't
+      *    stuck if the final marker was left off.
+       FD  Transaction-File.
+       01  TR-Transaction-Record.
+           05  TR-Action               PIC X(3).
+           05  TR-Item-Number          PIC X(10).
+           05  TR-Item-Cost            PIC 999V99.
+           05  TR-Item-Quantity        PIC 9(5).
+
+      *    Order-Overflow-File holds the item lines that don't fit in
+      *    the 64-line in-memory table, keyed by Order-Number/line so
+      *    a large order spills here instead of silently getting cut
+      *    off once the table fills.
+       FD  Order-Overflow-File.
+       01  OV-Overflow-Record.
+           05  OV-Key.
+               10  OV-Order-Number     PIC X(5).
+               10  OV-Line-Number      PIC 9(4).
+           05  OV-Item-Number          PIC X(10).
+           05  OV-Item-Cost            PIC 999V99.
+           05  OV-Item-Quantity        PIC 9(5).
+
+      *    Batch-Header-File supplies, one record per order, the same
+      *    customer number/promo code/currency code/ship-to address
+      *    the interactive path prompts for at SYSIN, so BATCH-mode
+      *    order entry (see BATCH-ORDER-ENTRY, driven off TRANFILE) is
+      *    actually unattended end to end instead of hanging on a
+      *    mandatory SYSIN prompt before the first ADD/DEL is read.
+       FD  Batch-Header-File.
+       01  BH-Header-Record.
+           05  BH-Customer-Number      PIC X(10).
+           05  BH-Promo-Code           PIC X(10).
+           05  BH-Currency-Code        PIC X(3).
+           05  BH-Ship-To.
+               10  BH-ST-Name          PIC X(30).
+               10  BH-ST-Line1         PIC X(30).
+               10  BH-ST-Line2         PIC X(30).
+               10  BH-ST-City          PIC X(20).
+               10  BH-ST-State         PIC X(2).
+               10  BH-ST-Zip           PIC X(10).
+
        WORKING-STORAGE SECTION.
+       01  WS-OC-Status                PIC X(2).
+       01  WS-TR-Status                PIC X(2).
+
+      *    WS-TR-EOF-Flag tracks genuine end of Transaction-File and,
+      *    once set, stays set for the rest of the run.  WS-TR-Order-
+      *    Done-Flag is reset at the top of every BATCH-ORDER-ENTRY
+      *    call and stops just that call's read loop, at either an
+      *    "EOO" end-of-order marker or true end of file - so one
+      *    call reads only the transactions for the order it was
+      *    invoked for, instead of running the whole file every time.
+       01  WS-TR-EOF-Flag              PIC X.
+           88  WS-TR-EOF                           VALUE "1".
+       01  WS-TR-Order-Done-Flag       PIC X.
+           88  WS-TR-Order-Done                    VALUE "1".
+       01  WS-Run-Mode                 PIC X(10).
+       01  WS-OV-Status                PIC X(2).
+       01  WS-Overflow-Line            PIC 9(4)        VALUE ZERO.
+       01  WS-Overflow-Cost            PIC 9(9)V99     VALUE ZERO.
+       01  WS-OV-Before-Count          PIC 9(4).
+       01  WS-BH-Status                PIC X(2).
+
+      *    Overflow items never pass through Order's calculateCost,
+      *    so its sales-tax rate has to be applied here too - fetched
+      *    from Order's getTaxRate right before use so there is only
+      *    the one WS-Tax-Rate literal in the whole system to keep
+      *    correct, in Order.
+       01  WS-Tax-Rate                 PIC V999        VALUE .075.
 
       *    OBJECTS:
        01  orderObj             USAGE OBJECT REFERENCE TheOrder.
@@ -44,6 +145,7 @@
        01  Action                      PIC X(10).
        01  Item-Number                 PIC X(10).
        01  Item-Cost                   PIC 999V99.
+       01  Item-Quantity               PIC 9(5).
        01  Max-Items                   PIC 9(4)        COMP VALUE 64.
        01  WS-Parms.
            05  Item-Count              PIC S9(8)       COMP.
@@ -51,18 +153,69 @@
                88  SUCCESSFUL                      VALUE "0".
                88  FAILURE                         VALUE "1".
        01  Order-Number                PIC 9(5).
+       01  WS-Save-Flag                PIC X.
 
        01  Order-Date                  PIC X(8).
-       01  WS-Random-Value             PIC 9V9(5).
-
-       01  Total-Cost                  PIC 9(7)V99.
-       01  WS-Items.
-           05  WS-Count                PIC S9(4).
-           05  WS-Item             OCCURS 1 TO 64 TIMES
-                                   DEPENDING ON WS-Count
-                                   INDEXED BY WS-Index.
-               10  WS-Number           PIC X(10).
-               10  WS-Cost             PIC 999V99.
+       01  Customer-Number             PIC X(10).
+       01  Promo-Code                  PIC X(10).
+       01  Currency-Code               PIC X(3).
+
+       01  WS-Ship-To.
+           05  WS-ST-Name              PIC X(30).
+           05  WS-ST-Line1             PIC X(30).
+           05  WS-ST-Line2             PIC X(30).
+           05  WS-ST-City              PIC X(20).
+           05  WS-ST-State             PIC X(2).
+           05  WS-ST-Zip               PIC X(10).
+
+      *    Holding area for the current batch header record - filled
+      *    by READ-NEXT-BATCH-HEADER, read by PROCESS-ONE-ORDER's
+      *    batch-mode branches in place of the interactive SYSIN
+      *    prompts these fields would otherwise come from.
+       01  WS-Batch-Customer-Number    PIC X(10).
+       01  WS-Batch-Promo-Code         PIC X(10).
+       01  WS-Batch-Currency-Code      PIC X(3).
+       01  WS-Batch-Ship-To.
+           05  WS-BST-Name             PIC X(30).
+           05  WS-BST-Line1            PIC X(30).
+           05  WS-BST-Line2            PIC X(30).
+           05  WS-BST-City             PIC X(20).
+           05  WS-BST-State            PIC X(2).
+           05  WS-BST-Zip              PIC X(10).
+
+       01  WS-Item-Info.
+           05  WS-II-Number            PIC X(10).
+           05  WS-II-Description       PIC X(20).
+           05  WS-II-Cost              PIC 999V99.
+           05  WS-II-Found-Flag        PIC X.
+               88  WS-II-FOUND                     VALUE "0".
+               88  WS-II-NOT-FOUND                 VALUE "1".
+
+       01  WS-Continue-Flag            PIC X.
+           88  WS-Continue-Another-Order        VALUE "Y".
+
+      *    Order number to resume from a checkpoint; blank starts a
+      *    normal new order instead.  See PROCESS-ONE-ORDER.
+       01  WS-Checkpoint-Order-Number  PIC X(5).
+       01  WS-Restore-Flag             PIC X.
+
+      *    Grouped together so calculateAndDescribe's combined
+      *    LS-Summary (cost + item table in one somfFirst/somfNext
+      *    pass) can be RETURNING'd straight into both at once.
+       01  WS-Order-Summary.
+           05  Total-Cost              PIC 9(7)V99.
+           05  WS-Items.
+               10  WS-Count                PIC S9(4).
+               10  WS-Item             OCCURS 1 TO 64 TIMES
+                                       DEPENDING ON WS-Count
+                                       INDEXED BY WS-Index.
+                   15  WS-Number           PIC X(10).
+                   15  WS-Cost             PIC 999V99.
+                   15  WS-Quantity         PIC 9(5).
+
+      *    Order-Collection's own live somfCount, fetched right after
+      *    describeOrder to reconcile against WS-Count above.
+       01  WS-Collection-Count         PIC S9(4).
 
 
        PROCEDURE DIVISION.
@@ -75,17 +228,82 @@
            INVOKE UserInterface "somNew"    RETURNING userObj.
 
       ****************************************************************
-      *    We will simply use the system date for the order date     *
-      *    and generate a random number for the order number.        *
-      *    Also we will initialize the item-count field, which will  *
-      *    control how many items are placed in the order.           *
+      *    Order entry is either interactive (the operator keys      *
+      *    ADD/DEL/END at SYSIN) or batch (a transaction file of     *
+      *    ADD/DEL records is read unattended).  A command-line      *
+      *    parameter of BATCH selects batch mode; anything else      *
+      *    (including nothing at all) keeps the original interactive *
+      *    behavior.  Read once here, up front, rather than fresh    *
+      *    inside PROCESS-ONE-ORDER on every order - every SYSIN     *
+      *    prompt below has to be gated on this same value, so it    *
+      *    has to be known before any of them run, not partway       *
+      *    through the first order.                                  *
+      ****************************************************************
+           ACCEPT WS-Run-Mode FROM COMMAND-LINE.
+
+      ****************************************************************
+      *    Open the overflow file once for the whole run - it's      *
+      *    shared across every order processed below, keyed by each  *
+      *    order's own Order-Number, so it stays open across orders  *
+      *    instead of being reopened per order.                       *
+      ****************************************************************
+           PERFORM OPEN-OVERFLOW-FILE.
+
+      ****************************************************************
+      *    Process orders until there are no more to process, so one *
+      *    job submission can key (or feed) a whole batch of orders   *
+      *    instead of exactly one order per run.  Interactively that  *
+      *    means asking the operator Y/N after each order; unattended *
+      *    it means reading BATCHHDR, one header record per order,    *
+      *    until it runs out - running out of headers is what ends    *
+      *    the run instead of an operator declining another order.    *
+      ****************************************************************
+           MOVE "Y" TO WS-Continue-Flag.
+           IF WS-Run-Mode (1:5) = "BATCH"
+               THEN PERFORM OPEN-BATCH-HEADER-FILE
+                    PERFORM READ-NEXT-BATCH-HEADER
+                    MOVE "0" TO WS-TR-EOF-Flag
+                    OPEN INPUT Transaction-File
+           END-IF.
+
+           PERFORM UNTIL NOT WS-Continue-Another-Order
+               PERFORM PROCESS-ONE-ORDER
+               IF WS-Run-Mode (1:5) = "BATCH"
+                   THEN PERFORM READ-NEXT-BATCH-HEADER
+                   ELSE INVOKE userObj "readContinueFlag"
+                                       RETURNING WS-Continue-Flag
+               END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *    Invoke the instantiated objects with the inherited        *
+      *    somDestruct method.                                       *
+      ****************************************************************
+           INVOKE userObj  "somFree".
+
+           CLOSE Order-Overflow-File.
+           IF WS-Run-Mode (1:5) = "BATCH"
+               THEN CLOSE Batch-Header-File
+                    CLOSE Transaction-File
+           END-IF.
+
+      ****************************************************************
+      *    We're outta here...                                       *
       ****************************************************************
-           MOVE FUNCTION CURRENT-DATE TO Order-Date.
+           GOBACK.
 
-           COMPUTE WS-Random-Value = FUNCTION RANDOM.
-           COMPUTE Order-Number    = WS-Random-Value * 10000.
+      ****************************************************************
+      *    Paragraph PROCESS-ONE-ORDER runs one order from setup      *
+      *    through close-out: instantiate the Order object, collect   *
+      *    the customer number/promo code, run order entry, then      *
+      *    calculate/report/save the finished order.  Called once per *
+      *    order by the PERFORM UNTIL loop above.                     *
+      ****************************************************************
+       PROCESS-ONE-ORDER.
 
            MOVE    ZERO       TO   Item-Count.
+           MOVE    ZERO       TO   WS-Overflow-Line.
+           MOVE    ZERO       TO   WS-Overflow-Cost.
 
       ****************************************************************
       *    Invoke the Order class with the inherited method somNew   *
@@ -94,99 +312,190 @@
            INVOKE TheOrder    "somNew"       RETURNING   orderObj.
 
       ****************************************************************
-      *    Invoke the setOrderNumber and setOrderDate methods to     *
-      *    set the order's date and number.                          *
-      ****************************************************************
-           INVOKE orderObj  "setOrderNumber" USING ORDER-NUMBER.
-           INVOKE orderObj  "setOrderDate"   USING ORDER-DATE.
+      *    Offer to resume a checkpointed order left by an abended    *
+      *    entry session instead of always starting fresh.  A blank   *
+      *    response falls through to the normal new-order setup       *
+      *    below; a number that doesn't match a checkpoint also falls *
+      *    through, with a warning, rather than leaving the order     *
+      *    half set up.  Batch mode never resumes a checkpoint - there *
+      *    is no operator to ask, and a batch header record is always *
+      *    a fresh order.                                             *
+      ****************************************************************
+           IF WS-Run-Mode (1:5) NOT = "BATCH"
+               THEN INVOKE userObj   "readCheckpointOrderNumber"
+                                   RETURNING WS-Checkpoint-Order-Number
+               ELSE MOVE SPACES TO WS-Checkpoint-Order-Number
+           END-IF.
+           MOVE "1" TO WS-Restore-Flag.
+           IF WS-Checkpoint-Order-Number NOT = SPACES
+               THEN INVOKE orderObj "restoreCheckpoint"
+                               USING     WS-Checkpoint-Order-Number
+                               RETURNING WS-Restore-Flag
+           END-IF.
+
+           IF WS-Restore-Flag = "0"
+               THEN INVOKE orderObj "getOrderNumber"
+                                           RETURNING Order-Number
+                    INVOKE orderObj "getOrderDate"
+                                           RETURNING Order-Date
+                    INVOKE orderObj "getItemCount"
+                                           RETURNING Item-Count
+                    PERFORM RESTORE-OVERFLOW-TOTALS
+                    DISPLAY "Resumed order " Order-Number
+                            " from checkpoint with " Item-Count
+                            " item(s) already entered and "
+                            WS-Overflow-Line
+                            " already in the overflow file"
+           ELSE
+               IF WS-Checkpoint-Order-Number NOT = SPACES
+                   THEN DISPLAY "** Warning: no checkpoint found for "
+                                "order " WS-Checkpoint-Order-Number
+                                " - starting a new order instead **"
+               END-IF
 
       ****************************************************************
-      *    Invoke the UserInterface object with readAction method.   *
+      *    We will simply use the system date for the order date     *
+      *    and pull the next sequential order number off the order   *
+      *    counter file so order numbers are unique and increasing.  *
+      ****************************************************************
+               MOVE FUNCTION CURRENT-DATE TO Order-Date
+               PERFORM GET-NEXT-ORDER-NUMBER
+               INVOKE orderObj  "setOrderNumber" USING ORDER-NUMBER
+               INVOKE orderObj  "setOrderDate"   USING ORDER-DATE
+
+      ****************************************************************
+      *    Ask who the order is for before keying any lines, so the  *
+      *    order doesn't ride through as anonymous - this lets a     *
+      *    later lookup pull all orders for a given customer.  Batch  *
+      *    mode gets the customer number off the batch header record  *
+      *    instead of the mandatory SYSIN retry-until-non-blank loop, *
+      *    which would otherwise hang a batch run forever.             *
+      ****************************************************************
+               IF WS-Run-Mode (1:5) NOT = "BATCH"
+                   THEN INVOKE userObj   "readCustomerNumber"
+                                           RETURNING Customer-Number
+                   ELSE MOVE WS-Batch-Customer-Number TO Customer-Number
+               END-IF
+               INVOKE orderObj  "setCustomerNumber"
+                                           USING Customer-Number
+           END-IF.
+
+      ****************************************************************
+      *    Offer an optional promo code; calculateCost applies its   *
+      *    discount, if the code matches one, before tax.  Batch mode *
+      *    takes the code off the batch header record - blank is a    *
+      *    legal value there too, same as a blank SYSIN response.     *
+      ****************************************************************
+           IF WS-Run-Mode (1:5) NOT = "BATCH"
+               THEN INVOKE userObj   "readPromoCode"
+                                           RETURNING Promo-Code
+               ELSE MOVE WS-Batch-Promo-Code TO Promo-Code
+           END-IF.
+           INVOKE orderObj  "setPromoCode"     USING     Promo-Code.
+
+      ****************************************************************
+      *    Ask what currency the order is priced in - a blank entry  *
+      *    defaults to our usual USD - so writeOutput/writeItem can   *
+      *    label amounts instead of assuming a single currency.       *
+      *    Batch mode takes the currency code off the batch header    *
+      *    record instead, defaulting a blank one to USD the same way *
+      *    readCurrencyCode does interactively.                       *
+      ****************************************************************
+           IF WS-Run-Mode (1:5) NOT = "BATCH"
+               THEN INVOKE userObj   "readCurrencyCode"
+                                           RETURNING Currency-Code
+               ELSE IF WS-Batch-Currency-Code = SPACES
+                        THEN MOVE "USD" TO Currency-Code
+                        ELSE MOVE WS-Batch-Currency-Code
+                                                    TO Currency-Code
+                    END-IF
+           END-IF.
+           INVOKE orderObj  "setCurrencyCode"   USING     Currency-Code.
+
+      ****************************************************************
+      *    Capture the shipping address once the order number/date    *
+      *    are set, so the shipping label report can be produced       *
+      *    alongside the confirmation once the order is finished.      *
+      *    Batch mode takes the ship-to address off the batch header   *
+      *    record instead of the six SYSIN prompts.                    *
+      ****************************************************************
+           IF WS-Run-Mode (1:5) NOT = "BATCH"
+               THEN INVOKE userObj   "readShipTo"
+                                           RETURNING WS-Ship-To
+               ELSE MOVE WS-Batch-Ship-To TO WS-Ship-To
+           END-IF.
+           INVOKE orderObj  "setShipTo"        USING     WS-Ship-To.
+
+      ****************************************************************
+      *    Order entry is either interactive (the operator keys      *
+      *    ADD/DEL/END at SYSIN) or batch (a transaction file of     *
+      *    ADD/DEL records is read unattended).  WS-Run-Mode was      *
+      *    already read once at the top of the run, above - see the  *
+      *    comment there for why it can't be read fresh here anymore. *
+      ****************************************************************
+           IF WS-Run-Mode (1:5) = "BATCH"
+               THEN PERFORM BATCH-ORDER-ENTRY
+           ELSE
+               PERFORM INTERACTIVE-ORDER-ENTRY
+           END-IF.
+      ****************************************************************
+      *    End of order entry.                                       *
       ****************************************************************
-           INVOKE userObj "readAction" RETURNING   ACTION.
 
       ****************************************************************
-      *    Loop until the user signals the end of the order.         *
       ****************************************************************
-           PERFORM UNTIL Action = "END"
-                      OR Item-Count = Max-Items
-
-               EVALUATE Action (1:3)
-                   WHEN "ADD"
-      *                get the Number and cost from the user interface
-                       INVOKE userObj "readNumber" RETURNING Item-Number
-                       INVOKE userObj "readCost"   RETURNING Item-Cost
-
-      *                instantiate an OrderItem with those attributes
-                       INVOKE OrderItem "somNew"
-                                           RETURNING orderItemObj
-                       INVOKE orderItemObj "setNumber" USING Item-Number
-                       INVOKE orderItemObj "setCost"  USING Item-Cost
-
-      *                add it to the collection in the order
-                       INVOKE orderObj "addOrderItem"
-                                               USING     orderItemObj
-                                               RETURNING WS-PARMS
-
-      *                if the add failed, destroy the object just
-      *                created because we can't do anything with it
-      *                and it's not in the collection.
-                       IF WS-Flag = "1"
-                           THEN INVOKE orderItemObj   "somFree"
-                       END-IF
-
-      *                send appropriate msg via the user interface
-                       INVOKE userObj   "writeMessage" USING WS-Flag
-
-                   WHEN "DEL"
-      *                get the Number and cost from the user interface
-                       INVOKE userObj "readNumber" RETURNING Item-Number
-                       INVOKE userObj "readCost"   RETURNING Item-Cost
-
-      *                create a bottle with those attributes
-                       INVOKE OrderItem "somNew"
-                                           RETURNING orderItemObj
-                       INVOKE orderItemObj "setNumber"
-                                           USING     Item-Number
-                       INVOKE orderItemObj "setCost"
-                                           USING     Item-Cost
-
-      *                delete copies of it from the collection
-                       INVOKE orderObj "removeOrderItem"
-                                           USING      orderItemObj
-                                           RETURNING  WS-Parms
-
-      *                destroy the order item just created
-                       INVOKE orderItemObj   "somFree"
-
-      *                send appropriate msg via the user interface
-                       INVOKE userObj   "writeMessage" USING WS-Flag
-
-                   WHEN OTHER
-                       CONTINUE
-               END-EVALUATE
-               INVOKE userObj "readAction"   RETURNING Action
-           END-PERFORM.
+      *    Close-out processing follows.                             *
       ****************************************************************
-      *    End of loop.                                              *
       ****************************************************************
 
       ****************************************************************
+      *    If no items were ordered, end this order here - the run   *
+      *    itself may still continue on to another order.  Item-     *
+      *    Count only reflects the SOM collection, so an order that  *
+      *    is entirely overflow lines is checked for too.            *
       ****************************************************************
-      *    Close-out processing follows.                             *
+           IF Item-Count = 0 AND WS-Overflow-Line = 0
+               THEN INVOKE orderObj "somFree"
+               ELSE PERFORM REPORT-AND-SAVE-ORDER
+                    INVOKE orderObj "somFree"
+           END-IF.
+
       ****************************************************************
+      *    Paragraph REPORT-AND-SAVE-ORDER computes, displays,        *
+      *    prints, and persists a non-empty completed order.          *
       ****************************************************************
+       REPORT-AND-SAVE-ORDER.
 
       ****************************************************************
-      *    If no items were ordered, end the process here.           *
+      *    Invoke the order object with the combined                 *
+      *    calculateAndDescribe method - it comes back with the      *
+      *    cost (any promo discount and sales tax already applied)   *
+      *    and the item table together from a single pass over the  *
+      *    collection, instead of calling calculateCost and          *
+      *    describeOrder back to back for two full passes.  Fold in  *
+      *    the taxed cost of whatever spilled to the overflow file   *
+      *    so Total-Cost still reflects the whole order.  A promo    *
+      *    code only discounts the items the collection pass sees -  *
+      *    overflow items are a known scope limitation here, the     *
+      *    same as DEL not reaching ORDOVFL.                          *
       ****************************************************************
-           IF Item-Count = 0
-               THEN GOBACK.
+           INVOKE orderObj "calculateAndDescribe"
+                                       RETURNING WS-Order-Summary.
+           INVOKE orderObj "getTaxRate"           RETURNING WS-Tax-Rate.
 
       ****************************************************************
-      *    Invoke the order object with the calculate cost method.   *
+      *    Total-Cost is PIC 9(7)V99; a large enough overflow file    *
+      *    (req008 puts no cap on it) can push the taxed total past   *
+      *    that, so ON SIZE ERROR catches the truncation instead of   *
+      *    silently saving/reporting a wrapped-around total.          *
       ****************************************************************
-           INVOKE orderObj "calculateCost"     RETURNING Total-Cost.
+           COMPUTE Total-Cost = Total-Cost + WS-Overflow-Cost
+                               + (WS-Overflow-Cost * WS-Tax-Rate)
+               ON SIZE ERROR
+                   DISPLAY "** Warning: order " Order-Number
+                           " total cost exceeds " Total-Cost
+                           " capacity - saved total is truncated **"
+           END-COMPUTE.
 
       ****************************************************************
       *    Invoke the Order object with the getOrdernumber           *
@@ -195,34 +504,420 @@
            INVOKE orderObj "getOrderNumber"    RETURNING Order-Number.
            INVOKE orderObj "getOrderDate"      RETURNING Order-Date.
 
+      ****************************************************************
+      *    Reconcile the item table calculateAndDescribe built       *
+      *    against the Order-Collection's own live count before      *
+      *    trusting it to writeOutput/writeItem - a mismatch means   *
+      *    the collection or its iterator was left in a state the    *
+      *    single combined pass didn't actually capture.              *
+      ****************************************************************
+           INVOKE orderObj "getItemCount"
+                                       RETURNING WS-Collection-Count.
+           IF WS-Collection-Count NOT = WS-Count
+               THEN DISPLAY "** Warning: order " Order-Number
+                            " item table has " WS-Count
+                            " line(s) but the collection reports "
+                            WS-Collection-Count " **"
+           END-IF.
+
       ****************************************************************
       *    Invoke the UserInterface object with writeOutput method.  *
       ****************************************************************
            INVOKE userObj  "writeOutput"       USING Total-Cost
                                                      Order-Number
-                                                     Order-Date.
+                                                     Order-Date
+                                                     Currency-Code.
 
       ****************************************************************
-      *    Invoke the order object with the describeOrder method.    *
+      *    Invoke the userinterface object with writeItem method.    *
       ****************************************************************
-           INVOKE orderObj "describeOrder" RETURNING WS-Items.
+           INVOKE userObj  "writeItem"         USING Currency-Code
+                                                     WS-Items.
 
       ****************************************************************
-      *    Invoke the userinterface object with writeItem method.    *
+      *    Let the operator know some lines live in the overflow     *
+      *    file instead of the table just displayed.                 *
       ****************************************************************
-           INVOKE userObj  "writeItem"         USING WS-Items.
+           IF WS-Overflow-Line > 0
+               THEN DISPLAY WS-Overflow-Line
+                            " item line(s) also saved to ORDOVFL"
+           END-IF.
 
+      ****************************************************************
+      *    Invoke the userinterface object with writeConfirmation to *
+      *    print a real confirmation/packing-slip report to ORDCONF, *
+      *    not just the SYSOUT display writeOutput/writeItem gave.   *
+      ****************************************************************
+           INVOKE userObj  "writeConfirmation" USING Total-Cost
+                                                     Order-Number
+                                                     Order-Date
+                                                     Currency-Code
+                                                     WS-Items.
 
       ****************************************************************
-      *    Invoke the instantiated objects with the inherited        *
-      *    somDestruct method.                                       *
+      *    Invoke the order object with getShipTo and the             *
+      *    userinterface object with writeShippingLabel to print a    *
+      *    shipping label report to ORDSHIP alongside the             *
+      *    confirmation just written.  Ship-to isn't persisted to     *
+      *    ORDMAST - saveOrder's record layout is unchanged - since   *
+      *    the request asks only for capture and a label report.     *
       ****************************************************************
-           INVOKE userObj  "somFree".
+           INVOKE orderObj "getShipTo"          RETURNING WS-Ship-To.
+           INVOKE userObj  "writeShippingLabel" USING Order-Number
+                                                     Order-Date
+                                                     WS-Ship-To.
 
-           INVOKE orderObj "somFree".
+      ****************************************************************
+      *    Invoke the order object with the saveOrder method so the  *
+      *    finished order survives past this run in ORDMAST.         *
+      ****************************************************************
+           INVOKE orderObj "saveOrder"         USING WS-Items
+                                               RETURNING WS-Save-Flag.
+           IF WS-Save-Flag NOT = "0"
+               THEN DISPLAY "** Warning: order " Order-Number
+                            " was NOT saved to ORDMAST **"
+           END-IF.
 
       ****************************************************************
-      *    We're outta here...                                       *
+      *    Paragraph INTERACTIVE-ORDER-ENTRY drives the original      *
+      *    operator-at-SYSIN ADD/DEL/END loop.                        *
       ****************************************************************
-           GOBACK.
+       INTERACTIVE-ORDER-ENTRY.
+           INVOKE userObj "readAction" RETURNING   ACTION.
+
+      *    the 64-line table filling no longer ends the order - ADD
+      *    spills into the overflow file instead, so only Action =
+      *    "END" stops this loop.
+           PERFORM UNTIL Action = "END"
+
+               EVALUATE Action (1:3)
+                   WHEN "ADD"
+      *                get the Number from the user interface - it is
+      *                looked up against the item master, which supplies
+      *                the cost, so there's nothing left to mistype
+                       INVOKE userObj "readNumber"
+                                           RETURNING WS-Item-Info
+                       MOVE WS-II-Number           TO Item-Number
+                       MOVE WS-II-Cost             TO Item-Cost
+                       INVOKE userObj "readQuantity"
+                                           RETURNING Item-Quantity
+                       PERFORM ADD-ITEM-TO-ORDER
+
+                   WHEN "DEL"
+      *                get the Number from the user interface - looked
+      *                up against the item master the same way ADD does,
+      *                so the cost always matches what was added
+                       INVOKE userObj "readNumber"
+                                           RETURNING WS-Item-Info
+                       MOVE WS-II-Number           TO Item-Number
+                       MOVE WS-II-Cost             TO Item-Cost
+                       PERFORM DEL-ITEM-FROM-ORDER
+
+                   WHEN "UPD"
+      *                identify the line by Number, then key the
+      *                corrected cost - no need to remember the old one
+                       INVOKE userObj "readNumber"
+                                           RETURNING WS-Item-Info
+                       MOVE WS-II-Number           TO Item-Number
+                       INVOKE userObj "readCost"   RETURNING Item-Cost
+                       INVOKE orderObj "updateOrderItem"
+                                           USING     Item-Number
+                                                     Item-Cost
+                                           RETURNING WS-Parms
+                       INVOKE userObj   "writeMessage" USING WS-Flag
+
+                   WHEN "LIS"
+      *                sanity-check the order so far without ending it
+                       INVOKE orderObj "describeOrder"
+                                           RETURNING WS-Items
+                       INVOKE orderObj "getCurrencyCode"
+                                           RETURNING Currency-Code
+                       INVOKE userObj  "writeItem"      USING
+                                                     Currency-Code
+                                                     WS-Items
+                       IF WS-Overflow-Line > 0
+                           THEN DISPLAY WS-Overflow-Line
+                                " item line(s) also in the overflow "
+                                "file, not shown above"
+                       END-IF
+
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               INVOKE userObj "readAction"   RETURNING Action
+           END-PERFORM.
+
+      ****************************************************************
+      *    Paragraph BATCH-ORDER-ENTRY drives the same ADD/DEL logic *
+      *    unattended off a transaction file instead of SYSIN, so a  *
+      *    stack of orders keyed during the day can run in one       *
+      *    overnight batch window.  An unknown item number is        *
+      *    skipped (with a message) instead of aborting the run.     *
+      *    Transaction-File is opened once for the whole run (see    *
+      *    the main PROCEDURE DIVISION) and holds one "EOO" marker   *
+      *    record per order, so this paragraph reads only up to the  *
+      *    next marker (or true end of file) each time it's called,  *
+      *    leaving the file positioned at the start of the following *
+      *    order's transactions instead of rewinding to the top.     *
+      ****************************************************************
+       BATCH-ORDER-ENTRY.
+           MOVE "0" TO WS-TR-Order-Done-Flag.
+
+      *    same relaxed cutoff as the interactive path - the table
+      *    filling spills to the overflow file instead of stopping
+      *    the run early.
+           PERFORM UNTIL WS-TR-EOF OR WS-TR-Order-Done
+               READ Transaction-File
+                   AT END
+                       MOVE "1" TO WS-TR-EOF-Flag
+                       MOVE "1" TO WS-TR-Order-Done-Flag
+                   NOT AT END
+                       IF TR-Action = "EOO"
+                           THEN MOVE "1" TO WS-TR-Order-Done-Flag
+                       ELSE
+                           INVOKE userObj "lookupItem"
+                                           USING     TR-Item-Number
+                                           RETURNING WS-Item-Info
+                           IF WS-II-Found-Flag NOT = "0"
+                               THEN DISPLAY "Item " TR-Item-Number
+                                  " not found - transaction skipped"
+                           ELSE
+                               MOVE WS-II-Number    TO Item-Number
+                               MOVE WS-II-Cost      TO Item-Cost
+                               MOVE TR-Item-Quantity TO Item-Quantity
+                               IF Item-Quantity = 0
+                                   THEN MOVE 1 TO Item-Quantity
+                               END-IF
+                               EVALUATE TR-Action
+                                   WHEN "ADD"
+                                       PERFORM ADD-ITEM-TO-ORDER
+                                   WHEN "DEL"
+                                       PERFORM DEL-ITEM-FROM-ORDER
+                                   WHEN OTHER
+                                       DISPLAY
+                                           "Unknown transaction action "
+                                           TR-Action " - skipped"
+                               END-EVALUATE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      ****************************************************************
+      *    Paragraph ADD-ITEM-TO-ORDER adds the item identified by   *
+      *    Item-Number/Item-Cost to the order.  Shared by both the   *
+      *    interactive and batch order-entry paths.  The decision to  *
+      *    spill to the overflow file is based on the SOM collection's *
+      *    own live occupancy (Item-Count, which comes straight back   *
+      *    from addOrderItem/removeOrderItem's RETURNING WS-Parms      *
+      *    every call, so it's never stale) reaching Max-Items, not   *
+      *    on a running total that includes WS-Overflow-Line - that   *
+      *    count only ever grows, so adding it in would permanently   *
+      *    ratchet every later item to the overflow file even after a *
+      *    DEL frees a slot back up in the 64-line table.              *
+      ****************************************************************
+       ADD-ITEM-TO-ORDER.
+           IF Item-Count >= Max-Items
+               THEN PERFORM ADD-ITEM-TO-OVERFLOW
+           ELSE
+      *                instantiate an OrderItem with those attributes
+                INVOKE OrderItem "somNew"
+                                    RETURNING orderItemObj
+                INVOKE orderItemObj "setNumber"   USING Item-Number
+                INVOKE orderItemObj "setCost"     USING Item-Cost
+                INVOKE orderItemObj "setQuantity" USING Item-Quantity
+                INVOKE orderItemObj "setCurrencyCode"
+                                                   USING Currency-Code
+
+      *                add it to the collection in the order; the
+      *                current SOM-collection count comes straight
+      *                back in WS-Parms, keeping Item-Count in sync
+                INVOKE orderObj "addOrderItem"
+                                        USING     orderItemObj
+                                        RETURNING WS-PARMS
+
+      *                if the add failed, destroy the object just
+      *                created because we can't do anything with it
+      *                and it's not in the collection.
+                IF WS-Flag = "1"
+                    THEN INVOKE orderItemObj   "somFree"
+                END-IF
+
+      *                send appropriate msg via the user interface
+                INVOKE userObj   "writeMessage" USING WS-Flag
+           END-IF.
+
+      ****************************************************************
+      *    Paragraph ADD-ITEM-TO-OVERFLOW spills an item past the    *
+      *    64-line in-memory table into ORDOVFL, keyed by Order-     *
+      *    Number/line, instead of the old silent Item-Count =       *
+      *    Max-Items cutoff.  The item never enters the SOM          *
+      *    collection, so a later DEL against it will report not     *
+      *    found - the same as if it had never been keyed at all.    *
+      *    WS-Overflow-Line, not Item-Count, is what tracks these    *
+      *    lines - Item-Count is left alone here so it keeps         *
+      *    matching the SOM collection's own count exactly.          *
+      ****************************************************************
+       ADD-ITEM-TO-OVERFLOW.
+           MOVE WS-Overflow-Line  TO WS-OV-Before-Count.
+           ADD 1 TO WS-Overflow-Line.
+           MOVE Order-Number      TO OV-Order-Number.
+           MOVE WS-Overflow-Line  TO OV-Line-Number.
+           MOVE Item-Number       TO OV-Item-Number.
+           MOVE Item-Cost         TO OV-Item-Cost.
+           MOVE Item-Quantity     TO OV-Item-Quantity.
+
+           WRITE OV-Overflow-Record
+               INVALID KEY REWRITE OV-Overflow-Record
+           END-WRITE.
+
+           IF WS-OV-Status NOT = "00" AND WS-OV-Status NOT = "02"
+               THEN DISPLAY "** Warning: item " Item-Number
+                            " could not be written to the overflow "
+                            "file (status " WS-OV-Status
+                            ") - item is lost, not just unshown **"
+           END-IF.
+
+           COMPUTE WS-Overflow-Cost = WS-Overflow-Cost
+                                     + (Item-Cost * Item-Quantity).
+
+      *                the item never passes through addOrderItem, so
+      *                the audit trail would otherwise go silent on
+      *                exactly the items that filled the table
+           INVOKE orderObj "auditOverflowAdd"
+                                   USING     Item-Number
+                                             Item-Cost
+                                             WS-OV-Before-Count
+                                             WS-Overflow-Line.
+
+           DISPLAY "Table is full at " Max-Items " items - "
+                   Item-Number " saved to the overflow file".
+
+      ****************************************************************
+      *    Paragraph RESTORE-OVERFLOW-TOTALS rebuilds WS-Overflow-    *
+      *    Line/WS-Overflow-Cost from this order's own ORDOVFL        *
+      *    records on a checkpoint resume - checkpointOrder only      *
+      *    snapshots the SOM collection, not the overflow file, so    *
+      *    without this the resumed order would restart the overflow *
+      *    line numbering at 1 (silently overwriting the order's      *
+      *    original first overflow line on the next spill) and drop  *
+      *    the already-spilled cost from the final Total-Cost.        *
+      ****************************************************************
+       RESTORE-OVERFLOW-TOTALS.
+           MOVE Order-Number TO OV-Order-Number.
+           MOVE ZERO          TO OV-Line-Number.
+           START Order-Overflow-File KEY IS >= OV-Key
+               INVALID KEY MOVE "10" TO WS-OV-Status
+           END-START.
+           PERFORM UNTIL WS-OV-Status NOT = "00"
+                       OR OV-Order-Number NOT = Order-Number
+               READ Order-Overflow-File NEXT RECORD
+                   AT END MOVE "10" TO WS-OV-Status
+               END-READ
+               IF WS-OV-Status = "00" AND OV-Order-Number = Order-Number
+                   THEN MOVE OV-Line-Number TO WS-Overflow-Line
+                        COMPUTE WS-Overflow-Cost = WS-Overflow-Cost
+                                + (OV-Item-Cost * OV-Item-Quantity)
+               END-IF
+           END-PERFORM.
+
+      ****************************************************************
+      *    Paragraph DEL-ITEM-FROM-ORDER removes the item identified *
+      *    by Item-Number/Item-Cost from the order.  Shared by both  *
+      *    the interactive and batch order-entry paths.              *
+      ****************************************************************
+       DEL-ITEM-FROM-ORDER.
+      *                create a bottle with those attributes
+           INVOKE OrderItem "somNew"
+                               RETURNING orderItemObj
+           INVOKE orderItemObj "setNumber"
+                               USING     Item-Number
+           INVOKE orderItemObj "setCost"
+                               USING     Item-Cost
+
+      *                delete copies of it from the collection
+           INVOKE orderObj "removeOrderItem"
+                               USING      orderItemObj
+                               RETURNING  WS-Parms
+
+      *                destroy the order item just created
+           INVOKE orderItemObj   "somFree"
+
+      *                send appropriate msg via the user interface
+           INVOKE userObj   "writeMessage" USING WS-Flag.
+
+      ****************************************************************
+      *    Paragraph GET-NEXT-ORDER-NUMBER reads the one-record order *
+      *    counter file, bumps it, and hands back the new value as    *
+      *    this run's Order-Number.  The file is created the first   *
+      *    time it's opened and not found (status 35).                *
+      ****************************************************************
+       GET-NEXT-ORDER-NUMBER.
+           MOVE "ORDER" TO OC-Key.
+           OPEN I-O Order-Counter-File.
+           IF WS-OC-Status = "35"
+               THEN OPEN OUTPUT Order-Counter-File
+                    MOVE "ORDER" TO OC-Key
+                    MOVE ZERO    TO OC-Last-Number
+                    WRITE OC-Counter-Record
+                    CLOSE Order-Counter-File
+                    OPEN I-O Order-Counter-File
+           END-IF.
+
+           READ Order-Counter-File
+               INVALID KEY MOVE ZERO TO OC-Last-Number
+           END-READ.
+
+           ADD 1 TO OC-Last-Number.
+           MOVE OC-Last-Number TO Order-Number.
+
+           REWRITE OC-Counter-Record
+               INVALID KEY WRITE OC-Counter-Record
+           END-REWRITE.
+
+           CLOSE Order-Counter-File.
+
+      ****************************************************************
+      *    Paragraph OPEN-OVERFLOW-FILE opens ORDOVFL for the run,    *
+      *    the same OPEN I-O with an OPEN OUTPUT fallback ORDMAST's   *
+      *    saveOrder method uses, since ORDOVFL is also pre-allocated *
+      *    empty and OPEN I-O fails with status 35 the first time.    *
+      ****************************************************************
+       OPEN-OVERFLOW-FILE.
+           OPEN I-O Order-Overflow-File.
+           IF WS-OV-Status = "35"
+               THEN OPEN OUTPUT Order-Overflow-File
+                    CLOSE Order-Overflow-File
+                    OPEN I-O Order-Overflow-File
+           END-IF.
+
+      ****************************************************************
+      *    Paragraph OPEN-BATCH-HEADER-FILE opens BATCHHDR for the     *
+      *    whole run, the same way OPEN-OVERFLOW-FILE opens ORDOVFL -  *
+      *    read once here, the file stays open across every order the  *
+      *    batch run processes.                                        *
+      ****************************************************************
+       OPEN-BATCH-HEADER-FILE.
+           OPEN INPUT Batch-Header-File.
+
+      ****************************************************************
+      *    Paragraph READ-NEXT-BATCH-HEADER reads the next order's    *
+      *    worth of header data off BATCHHDR into the WS-Batch-*       *
+      *    holding fields PROCESS-ONE-ORDER's batch-mode branches read *
+      *    from, and drives WS-Continue-Flag exactly like readContinue *
+      *    Flag does interactively - running out of header records is *
+      *    what ends a batch run's main loop.                          *
+      ****************************************************************
+       READ-NEXT-BATCH-HEADER.
+           READ Batch-Header-File
+               AT END
+                   MOVE "N" TO WS-Continue-Flag
+               NOT AT END
+                   MOVE "Y" TO WS-Continue-Flag
+                   MOVE BH-Customer-Number TO WS-Batch-Customer-Number
+                   MOVE BH-Promo-Code      TO WS-Batch-Promo-Code
+                   MOVE BH-Currency-Code   TO WS-Batch-Currency-Code
+                   MOVE BH-Ship-To         TO WS-Batch-Ship-To
+           END-READ.
+
        END PROGRAM "Client".
