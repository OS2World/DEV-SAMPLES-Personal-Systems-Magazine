@@ -36,12 +36,49 @@
        REPOSITORY.
            CLASS SOMObject            IS "SOMObject".
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Item-Master-File    ASSIGN TO "ITEMMAST"
+                                       ORGANIZATION INDEXED
+                                       ACCESS MODE DYNAMIC
+                                       RECORD KEY IS IM-Item-Number
+                                       FILE STATUS IS WS-IM-Status.
+           SELECT Confirmation-File   ASSIGN TO "ORDCONF"
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS IS WS-CF-Status.
+           SELECT Shipping-Label-File ASSIGN TO "ORDSHIP"
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS IS WS-SL-Status.
+
       ****************************************************************
       *    Define the UserInterface Object.                          *
       ****************************************************************
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  Item-Master-File.
+       01  IM-Item-Record.
+           05  IM-Item-Number          PIC X(10).
+           05  IM-Item-Description     PIC X(20).
+           05  IM-Item-Cost            PIC 999V99.
+
+      *    Confirmation-File holds one printable confirmation/
+      *    packing-slip report per order, written by
+      *    writeConfirmation, instead of scrolling the same detail
+      *    past on SYSOUT.
+       FD  Confirmation-File.
+       01  CF-Report-Line              PIC X(80).
+
+      *    Shipping-Label-File holds one printable shipping label
+      *    per order, written by writeShippingLabel, alongside the
+      *    order confirmation in Confirmation-File.
+       FD  Shipping-Label-File.
+       01  SL-Report-Line              PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-IM-Status                PIC X(2).
+       01  WS-CF-Status                PIC X(2).
+       01  WS-SL-Status                PIC X(2).
        01  WS-User-Action              PIC X(10).
            88  UA-ADD                              VALUE "Add".
            88  UA-DELETE                           VALUE "Delete".
@@ -50,6 +87,46 @@
 
        PROCEDURE DIVISION.
 
+      ****************************************************************
+      ****************************************************************
+      *    The overridden method somDefaultInit opens the item       *
+      *    master file used by readNumber to look up items.          *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "somDefaultInit"     OVERRIDE.
+
+       DATA DIVISION.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT Item-Master-File.
+
+           EXIT METHOD.
+       END METHOD "somDefaultInit".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    The overridden method somFree closes the item master file *
+      *    before freeing this instance.                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "somFree"            OVERRIDE.
+
+       DATA DIVISION.
+
+       PROCEDURE DIVISION.
+
+           CLOSE Item-Master-File.
+
+           INVOKE SUPER "somFree".
+
+           EXIT METHOD.
+       END METHOD "somFree".
+
+
+
       ****************************************************************
       ****************************************************************
       *    Method readAction gets the system user's command to be    *
@@ -73,7 +150,8 @@
 
            MOVE LOW-VALUE TO LSS-Edit-Flag.
            PERFORM UNTIL LSS-Edit-Flag NOT = LOW-VALUE
-               DISPLAY "Enter the action desired:  add, delete, end: "
+               DISPLAY "Enter the action desired:  add, delete, "
+                       "update, list, end: "
                ACCEPT WS-User-Action                  FROM SYSIN
                MOVE FUNCTION UPPER-CASE (WS-User-Action)
                                       TO WS-User-Action
@@ -84,6 +162,10 @@
                        MOVE HIGH-VALUE TO LSS-Edit-Flag
                    WHEN "DEL"
                        MOVE HIGH-VALUE TO LSS-Edit-Flag
+                   WHEN "UPD"
+                       MOVE HIGH-VALUE TO LSS-Edit-Flag
+                   WHEN "LIS"
+                       MOVE HIGH-VALUE TO LSS-Edit-Flag
                    WHEN "END"
                        MOVE HIGH-VALUE TO LSS-Edit-Flag
                    WHEN OTHER
@@ -98,32 +180,103 @@
 
       ****************************************************************
       ****************************************************************
-      *    Method readNumber gets the Number of item to be processed. *
+      *    Method readNumber gets the Number of the item to be       *
+      *    processed and looks it up in the item master file so the  *
+      *    cost and description come from the master, not the        *
+      *    operator's keystrokes.  An unknown item number is          *
+      *    rejected and re-prompted.                                  *
       ****************************************************************
        IDENTIFICATION DIVISION.
        METHOD-ID. "readNumber".
 
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
+       01  LSS-Edit-Flag               PIC X.
        01  LSS-Number                  PIC X(80).
 
       ****************************************************************
       *    Define the linkage attributes.                            *
       ****************************************************************
        LINKAGE SECTION.
-       01  LS-Number                   PIC X(10).
+       01  LS-Item-Info.
+           05  LS-Number               PIC X(10).
+           05  LS-Description          PIC X(20).
+           05  LS-Cost                 PIC 999V99.
+           05  LS-Found-Flag           PIC X.
+               88  LS-ITEM-FOUND                   VALUE "0".
+               88  LS-ITEM-NOT-FOUND               VALUE "1".
 
-       PROCEDURE DIVISION              RETURNING   LS-Number.
+       PROCEDURE DIVISION              RETURNING   LS-Item-Info.
 
-           DISPLAY "Enter the item: ".
-           ACCEPT LSS-Number                  FROM SYSIN.
-           MOVE FUNCTION UPPER-CASE (LSS-Number) TO LSS-Number.
-           MOVE   LSS-Number (1:20)           TO   LS-Number.
+           MOVE LOW-VALUE TO LSS-Edit-Flag.
+           PERFORM UNTIL LSS-Edit-Flag = HIGH-VALUE
+               DISPLAY "Enter the item: "
+               ACCEPT LSS-Number                  FROM SYSIN
+               MOVE FUNCTION UPPER-CASE (LSS-Number) TO LSS-Number
+               MOVE   LSS-Number (1:10)           TO   LS-Number
+               MOVE   LS-Number                   TO   IM-Item-Number
+
+               READ Item-Master-File
+                   INVALID KEY
+                       DISPLAY "Item " LS-Number
+                               " not found in item master - try again"
+                       MOVE "1" TO LS-Found-Flag
+                   NOT INVALID KEY
+                       MOVE IM-Item-Description  TO LS-Description
+                       MOVE IM-Item-Cost         TO LS-Cost
+                       MOVE "0"                  TO LS-Found-Flag
+                       MOVE HIGH-VALUE           TO LSS-Edit-Flag
+               END-READ
+           END-PERFORM.
            EXIT METHOD.
        END METHOD "readNumber".
 
 
 
+      ****************************************************************
+      ****************************************************************
+      *    Method lookupItem does the same item-master lookup as     *
+      *    readNumber without prompting or looping - for batch       *
+      *    transaction processing, where the item number comes from  *
+      *    a transaction record instead of the operator's keyboard.  *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "lookupItem".
+
+       DATA DIVISION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Item-Number              PIC X(10).
+       01  LS-Item-Info.
+           05  LS-Number               PIC X(10).
+           05  LS-Description          PIC X(20).
+           05  LS-Cost                 PIC 999V99.
+           05  LS-Found-Flag           PIC X.
+               88  LS-ITEM-FOUND                   VALUE "0".
+               88  LS-ITEM-NOT-FOUND               VALUE "1".
+
+       PROCEDURE DIVISION              USING       LS-Item-Number
+                                       RETURNING   LS-Item-Info.
+
+           MOVE LS-Item-Number         TO LS-Number.
+           MOVE LS-Item-Number         TO IM-Item-Number.
+
+           READ Item-Master-File
+               INVALID KEY
+                   MOVE "1" TO LS-Found-Flag
+               NOT INVALID KEY
+                   MOVE IM-Item-Description  TO LS-Description
+                   MOVE IM-Item-Cost         TO LS-Cost
+                   MOVE "0"                  TO LS-Found-Flag
+           END-READ.
+           EXIT METHOD.
+       END METHOD "lookupItem".
+
+
+
       ****************************************************************
       ****************************************************************
       *    Method readCost gets the cost of the item to be processed.*
@@ -162,6 +315,251 @@
 
 
 
+      ****************************************************************
+      ****************************************************************
+      *    Method readQuantity gets the quantity of the item to be   *
+      *    ordered, so repeat items don't need separate lines.       *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "readQuantity".
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LSS-Edit-Flag               PIC X.
+       01  LSS-Quantity-Work           PIC X(6).
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Quantity                 PIC 9(5).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-Quantity.
+
+           MOVE LOW-VALUE TO LSS-Edit-Flag.
+           PERFORM UNTIL LSS-Edit-Flag = HIGH-VALUE
+               DISPLAY "Enter the quantity: "
+               ACCEPT LSS-Quantity-Work              FROM SYSIN
+               COMPUTE LS-Quantity = FUNCTION NUMVAL (LSS-Quantity-Work)
+               IF LS-Quantity NUMERIC AND LS-Quantity > 0
+                   THEN MOVE HIGH-VALUE TO LSS-Edit-Flag
+               ELSE
+                   DISPLAY "Quantity must be a positive number - "
+                           "try again "
+               END-IF
+           END-PERFORM.
+           EXIT METHOD.
+       END METHOD "readQuantity".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method readCustomerNumber gets the customer number the    *
+      *    order is for, so orders aren't anonymous.                 *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "readCustomerNumber".
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LSS-Edit-Flag               PIC X.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Customer-Number          PIC X(10).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-Customer-Number.
+
+           MOVE LOW-VALUE TO LSS-Edit-Flag.
+           PERFORM UNTIL LSS-Edit-Flag = HIGH-VALUE
+               DISPLAY "Enter the customer number: "
+               ACCEPT LS-Customer-Number             FROM SYSIN
+               IF LS-Customer-Number NOT = SPACES
+                   THEN MOVE HIGH-VALUE TO LSS-Edit-Flag
+               ELSE
+                   DISPLAY "Customer number is required - try again "
+               END-IF
+           END-PERFORM.
+           EXIT METHOD.
+       END METHOD "readCustomerNumber".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method readPromoCode gets an optional promo code for the  *
+      *    order; unlike readCustomerNumber, a blank entry is         *
+      *    accepted as "no promo code" instead of being re-prompted. *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "readPromoCode".
+
+       DATA DIVISION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Promo-Code               PIC X(10).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-Promo-Code.
+
+           DISPLAY "Enter a promo code, or press Enter for none: ".
+           ACCEPT LS-Promo-Code                    FROM SYSIN.
+           MOVE FUNCTION UPPER-CASE(LS-Promo-Code) TO LS-Promo-Code.
+
+           EXIT METHOD.
+       END METHOD "readPromoCode".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method readCheckpointOrderNumber optionally gets an order  *
+      *    number to resume from a checkpoint left by an earlier,     *
+      *    abended entry session; a blank entry means start a normal  *
+      *    new order instead, the same blank-allowed style as         *
+      *    readPromoCode.                                             *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "readCheckpointOrderNumber".
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+       01  LS-Order-Number             PIC X(5).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-Order-Number.
+
+           DISPLAY "Enter an order number to resume from checkpoint, "
+                   "or press Enter to start a new order: ".
+           ACCEPT LS-Order-Number                  FROM SYSIN.
+
+           EXIT METHOD.
+       END METHOD "readCheckpointOrderNumber".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method readShipTo gets the shipping address for the       *
+      *    order - name, two address lines, city, state, and zip -   *
+      *    for the shipping label report.                             *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "readShipTo".
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+       01  LS-ShipTo.
+           05  LS-ST-Name              PIC X(30).
+           05  LS-ST-Line1             PIC X(30).
+           05  LS-ST-Line2             PIC X(30).
+           05  LS-ST-City              PIC X(20).
+           05  LS-ST-State             PIC X(2).
+           05  LS-ST-Zip               PIC X(10).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-ShipTo.
+
+           DISPLAY "Enter shipping name: ".
+           ACCEPT LS-ST-Name                       FROM SYSIN.
+           DISPLAY "Enter shipping address line 1: ".
+           ACCEPT LS-ST-Line1                      FROM SYSIN.
+           DISPLAY "Enter shipping address line 2, or press Enter "
+                   "for none: ".
+           ACCEPT LS-ST-Line2                      FROM SYSIN.
+           DISPLAY "Enter shipping city: ".
+           ACCEPT LS-ST-City                       FROM SYSIN.
+           DISPLAY "Enter shipping state: ".
+           ACCEPT LS-ST-State                      FROM SYSIN.
+           DISPLAY "Enter shipping zip: ".
+           ACCEPT LS-ST-Zip                        FROM SYSIN.
+
+           EXIT METHOD.
+       END METHOD "readShipTo".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method readCurrencyCode gets an optional currency code    *
+      *    for the order; a blank entry defaults to our usual USD,   *
+      *    the same blank-allowed style as readPromoCode.             *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "readCurrencyCode".
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+       01  LS-Currency-Code            PIC X(3).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-Currency-Code.
+
+           DISPLAY "Enter a currency code, or press Enter for USD: ".
+           ACCEPT LS-Currency-Code                 FROM SYSIN.
+           IF LS-Currency-Code = SPACES
+               THEN MOVE "USD" TO LS-Currency-Code
+           END-IF.
+
+           EXIT METHOD.
+       END METHOD "readCurrencyCode".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method readContinueFlag asks whether to start another     *
+      *    order, so one job submission can key a whole batch of     *
+      *    orders instead of exactly one order per run.               *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "readContinueFlag".
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LSS-Edit-Flag               PIC X.
+       01  LSS-Response                PIC X(3).
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Continue-Flag            PIC X.
+
+       PROCEDURE DIVISION              RETURNING   LS-Continue-Flag.
+
+           MOVE LOW-VALUE TO LSS-Edit-Flag.
+           PERFORM UNTIL LSS-Edit-Flag = HIGH-VALUE
+               DISPLAY "Start another order? (Y/N): "
+               ACCEPT LSS-Response                    FROM SYSIN
+               MOVE FUNCTION UPPER-CASE (LSS-Response) TO LSS-Response
+               EVALUATE LSS-Response (1:1)
+                   WHEN "Y"
+                       MOVE "Y" TO LS-Continue-Flag
+                       MOVE HIGH-VALUE TO LSS-Edit-Flag
+                   WHEN "N"
+                       MOVE "N" TO LS-Continue-Flag
+                       MOVE HIGH-VALUE TO LSS-Edit-Flag
+                   WHEN OTHER
+                       DISPLAY "Please answer Y or N - try again "
+               END-EVALUATE
+           END-PERFORM.
+           EXIT METHOD.
+       END METHOD "readContinueFlag".
+
+
+
       ****************************************************************
       ****************************************************************
       *    Method writeMessage lets the system user know if the      *
@@ -194,14 +592,15 @@
       ****************************************************************
       ****************************************************************
       *    Method writeOutput displays the order number and cost     *
-      *    to the system user.                                       *
+      *    to the system user, labeled with the order's currency     *
+      *    code so a non-USD total isn't mistaken for USD.            *
       ****************************************************************
        IDENTIFICATION DIVISION.
        METHOD-ID. "writeOutput".
 
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
-       01  LSS-Formatted-Cost          PIC $Z,ZZZ,ZZ9.99.
+       01  LSS-Formatted-Cost          PIC Z,ZZZ,ZZ9.99.
 
       ****************************************************************
       *    Define the linkage attributes.                            *
@@ -210,16 +609,19 @@
        01  LS-Total-Cost               PIC 9(7)V99.
        01  LS-Order-Number             PIC 9(5).
        01  LS-Order-Date               PIC X(8).
+       01  LS-Currency-Code            PIC X(3).
 
 
        PROCEDURE DIVISION              USING       LS-Total-Cost
                                                    LS-Order-Number
-                                                   LS-Order-Date.
+                                                   LS-Order-Date
+                                                   LS-Currency-Code.
 
            MOVE LS-Total-Cost TO LSS-Formatted-Cost.
            DISPLAY "Your order number "  LS-Order-Number
                    " placed on "         LS-Order-Date
-                   " costs "             LSS-Formatted-Cost.
+                   " costs "             LS-Currency-Code
+                   " "                   LSS-Formatted-Cost.
            EXIT METHOD.
        END METHOD "writeOutput".
 
@@ -228,7 +630,9 @@
       ****************************************************************
       ****************************************************************
       *    Method writeItem displays the attributes of items         *
-      *    that have been collected in the order.                    *
+      *    that have been collected in the order, labeled with the   *
+      *    order's currency code so a non-USD order's item costs     *
+      *    aren't mistaken for USD.                                   *
       ****************************************************************
        IDENTIFICATION DIVISION.
        METHOD-ID. "writeItem".
@@ -239,11 +643,13 @@
 
        01  LSS-Formatted-Count         PIC ZZZ9.
        01  LSS-Formatted-Cost          PIC ZZ9.99.
+       01  LSS-Formatted-Quantity      PIC ZZZZ9.
 
       ****************************************************************
       *    Define the linkage attributes.                            *
       ****************************************************************
        LINKAGE SECTION.
+       01  LS-Currency-Code            PIC X(3).
        01  LS-Items.
            05  LS-Item-Count           PIC S9(4).
            05  LS-Item             OCCURS 1 TO 64 TIMES
@@ -251,22 +657,236 @@
                                    INDEXED BY   LS-Index.
                10  LS-Number           PIC X(10).
                10  LS-Cost             PIC 999V99.
+               10  LS-Quantity         PIC 9(5).
 
 
-       PROCEDURE DIVISION              USING       LS-Items.
+       PROCEDURE DIVISION              USING       LS-Currency-Code
+                                                   LS-Items.
 
            MOVE LS-Item-Count TO LSS-Formatted-Count.
-           DISPLAY "Contains " LSS-Formatted-Count " items".
+           DISPLAY "Contains " LSS-Formatted-Count " items (amounts in "
+                   LS-Currency-Code ")".
            PERFORM VARYING LS-Index FROM 1 BY 1
                    UNTIL   LS-Index > LS-Item-Count
-               MOVE    LS-Cost (LS-Index) TO   LSS-Formatted-Cost
-               DISPLAY LS-Number (LS-Index)" @ " LSS-Formatted-Cost
+               MOVE    LS-Cost     (LS-Index) TO LSS-Formatted-Cost
+               MOVE    LS-Quantity (LS-Index) TO LSS-Formatted-Quantity
+               DISPLAY LS-Number (LS-Index) " @ " LSS-Formatted-Cost
+                       " x " LSS-Formatted-Quantity
            END-PERFORM.
            EXIT METHOD.
        END METHOD "writeItem".
 
 
 
+      ****************************************************************
+      ****************************************************************
+      *    Method writeConfirmation writes a printable order         *
+      *    confirmation / packing-slip report to Confirmation-File - *
+      *    headers, order number/date, one line per item with        *
+      *    number/cost/extended amount, and a grand total - so it    *
+      *    can be printed and handed off instead of just DISPLAYed.  *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "writeConfirmation".
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LSS-Formatted-Total          PIC Z,ZZZ,ZZ9.99.
+       01  LSS-Formatted-Cost           PIC ZZ9.99.
+       01  LSS-Formatted-Quantity       PIC ZZZZ9.
+       01  LSS-Formatted-Extended       PIC Z,ZZZ,ZZ9.99.
+       01  LSS-Extended-Cost            PIC 9(9)V99.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Total-Cost               PIC 9(7)V99.
+       01  LS-Order-Number             PIC 9(5).
+       01  LS-Order-Date               PIC X(8).
+       01  LS-Currency-Code            PIC X(3).
+       01  LS-Items.
+           05  LS-Item-Count           PIC S9(4).
+           05  LS-Item             OCCURS 1 TO 64 TIMES
+                                   DEPENDING ON LS-Item-Count
+                                   INDEXED BY   LS-Index.
+               10  LS-Number           PIC X(10).
+               10  LS-Cost             PIC 999V99.
+               10  LS-Quantity         PIC 9(5).
+
+
+       PROCEDURE DIVISION              USING       LS-Total-Cost
+                                                   LS-Order-Number
+                                                   LS-Order-Date
+                                                   LS-Currency-Code
+                                                   LS-Items.
+
+      *    Confirmation-File accumulates one report per order across
+      *    the whole run (req013's multi-order loop calls this method
+      *    once per order), so OPEN EXTEND is used instead of OPEN
+      *    OUTPUT - the same pre-allocated-empty-file/first-run
+      *    fallback idiom as Audit-Log-File in ORDER.CBL.
+           OPEN EXTEND Confirmation-File.
+           IF WS-CF-Status = "35"
+               THEN OPEN OUTPUT Confirmation-File
+           END-IF.
+
+           MOVE SPACES TO CF-Report-Line.
+           STRING "ORDER CONFIRMATION" DELIMITED BY SIZE
+                   INTO CF-Report-Line.
+           WRITE CF-Report-Line.
+
+           MOVE SPACES TO CF-Report-Line.
+           STRING "Order Number: " DELIMITED BY SIZE
+                   LS-Order-Number DELIMITED BY SIZE
+                   "   Order Date: " DELIMITED BY SIZE
+                   LS-Order-Date   DELIMITED BY SIZE
+                   INTO CF-Report-Line.
+           WRITE CF-Report-Line.
+
+           MOVE SPACES TO CF-Report-Line.
+           WRITE CF-Report-Line.
+
+           MOVE SPACES TO CF-Report-Line.
+           STRING "Amounts in " DELIMITED BY SIZE
+                   LS-Currency-Code DELIMITED BY SIZE
+                   INTO CF-Report-Line.
+           WRITE CF-Report-Line.
+
+           MOVE SPACES TO CF-Report-Line.
+           STRING "Item          Cost     Qty     Extended"
+                   DELIMITED BY SIZE INTO CF-Report-Line.
+           WRITE CF-Report-Line.
+
+           PERFORM VARYING LS-Index FROM 1 BY 1
+                   UNTIL   LS-Index > LS-Item-Count
+               MOVE    LS-Cost     (LS-Index) TO LSS-Formatted-Cost
+               MOVE    LS-Quantity (LS-Index) TO LSS-Formatted-Quantity
+               COMPUTE LSS-Extended-Cost =
+                       LS-Cost (LS-Index) * LS-Quantity (LS-Index)
+               MOVE    LSS-Extended-Cost TO LSS-Formatted-Extended
+               MOVE SPACES TO CF-Report-Line
+               STRING LS-Number (LS-Index)   DELIMITED BY SIZE
+                       "  "                  DELIMITED BY SIZE
+                       LSS-Formatted-Cost    DELIMITED BY SIZE
+                       "  "                  DELIMITED BY SIZE
+                       LSS-Formatted-Quantity DELIMITED BY SIZE
+                       "  "                  DELIMITED BY SIZE
+                       LSS-Formatted-Extended DELIMITED BY SIZE
+                       INTO CF-Report-Line
+               WRITE CF-Report-Line
+           END-PERFORM.
+
+           MOVE SPACES TO CF-Report-Line.
+           WRITE CF-Report-Line.
+
+           MOVE LS-Total-Cost TO LSS-Formatted-Total.
+           MOVE SPACES TO CF-Report-Line.
+           STRING "Grand Total: " DELIMITED BY SIZE
+                   LS-Currency-Code DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   LSS-Formatted-Total DELIMITED BY SIZE
+                   INTO CF-Report-Line.
+           WRITE CF-Report-Line.
+
+           CLOSE Confirmation-File.
+
+           EXIT METHOD.
+       END METHOD "writeConfirmation".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method writeShippingLabel writes a simple shipping label  *
+      *    report to Shipping-Label-File, alongside the order         *
+      *    confirmation written by writeConfirmation - the ship-to    *
+      *    name/address followed by an order number/date footer.      *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "writeShippingLabel".
+
+       DATA DIVISION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Order-Number             PIC 9(5).
+       01  LS-Order-Date               PIC X(8).
+       01  LS-ShipTo.
+           05  LS-ST-Name              PIC X(30).
+           05  LS-ST-Line1             PIC X(30).
+           05  LS-ST-Line2             PIC X(30).
+           05  LS-ST-City              PIC X(20).
+           05  LS-ST-State             PIC X(2).
+           05  LS-ST-Zip               PIC X(10).
+
+
+       PROCEDURE DIVISION              USING       LS-Order-Number
+                                                   LS-Order-Date
+                                                   LS-ShipTo.
+
+      *    Shipping-Label-File accumulates one label per order across
+      *    the whole run, the same as Confirmation-File above, so
+      *    OPEN EXTEND is used instead of OPEN OUTPUT.
+           OPEN EXTEND Shipping-Label-File.
+           IF WS-SL-Status = "35"
+               THEN OPEN OUTPUT Shipping-Label-File
+           END-IF.
+
+           MOVE SPACES TO SL-Report-Line.
+           STRING "SHIPPING LABEL" DELIMITED BY SIZE
+                   INTO SL-Report-Line.
+           WRITE SL-Report-Line.
+
+           MOVE SPACES TO SL-Report-Line.
+           WRITE SL-Report-Line.
+
+           MOVE SPACES TO SL-Report-Line.
+           STRING LS-ST-Name          DELIMITED BY SIZE
+                   INTO SL-Report-Line.
+           WRITE SL-Report-Line.
+
+           MOVE SPACES TO SL-Report-Line.
+           STRING LS-ST-Line1         DELIMITED BY SIZE
+                   INTO SL-Report-Line.
+           WRITE SL-Report-Line.
+
+           IF LS-ST-Line2 NOT = SPACES
+               THEN MOVE SPACES TO SL-Report-Line
+                    STRING LS-ST-Line2 DELIMITED BY SIZE
+                           INTO SL-Report-Line
+                    WRITE SL-Report-Line
+           END-IF.
+
+           MOVE SPACES TO SL-Report-Line.
+           STRING LS-ST-City          DELIMITED BY SIZE
+                   ", "               DELIMITED BY SIZE
+                   LS-ST-State        DELIMITED BY SIZE
+                   "  "               DELIMITED BY SIZE
+                   LS-ST-Zip          DELIMITED BY SIZE
+                   INTO SL-Report-Line.
+           WRITE SL-Report-Line.
+
+           MOVE SPACES TO SL-Report-Line.
+           WRITE SL-Report-Line.
+
+           MOVE SPACES TO SL-Report-Line.
+           STRING "Order Number: " DELIMITED BY SIZE
+                   LS-Order-Number DELIMITED BY SIZE
+                   "   Order Date: " DELIMITED BY SIZE
+                   LS-Order-Date   DELIMITED BY SIZE
+                   INTO SL-Report-Line.
+           WRITE SL-Report-Line.
+
+           CLOSE Shipping-Label-File.
+
+           EXIT METHOD.
+       END METHOD "writeShippingLabel".
+
+
+
       ****************************************************************
       *    End object definition and class UserInterface.            *
       ****************************************************************
