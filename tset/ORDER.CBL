@@ -44,13 +44,127 @@
            CLASS SOMIterator          IS "somf_TSetIterator"
            CLASS OrderItem            IS "OrderItem".
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Order-Master-File   ASSIGN TO "ORDMAST"
+                                       ORGANIZATION INDEXED
+                                       ACCESS MODE DYNAMIC
+                                       RECORD KEY IS OM-Order-Number
+                                       FILE STATUS IS WS-OM-Status.
+           SELECT Audit-Log-File      ASSIGN TO "AUDITLOG"
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS IS WS-AL-Status.
+           SELECT Checkpoint-File     ASSIGN TO "ORDCKPT"
+                                       ORGANIZATION INDEXED
+                                       ACCESS MODE DYNAMIC
+                                       RECORD KEY IS CK-Order-Number
+                                       FILE STATUS IS WS-CK-Status.
+
       ****************************************************************
       *    Define the Order Object.                                  *
       ****************************************************************
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  Order-Master-File.
+       01  OM-Order-Record.
+           05  OM-Order-Number         PIC X(5).
+           05  OM-Order-Date           PIC X(8).
+           05  OM-Customer-Number      PIC X(10).
+           05  OM-Item-Count           PIC S9(4).
+           05  OM-Item             OCCURS 1 TO 64 TIMES
+                                   DEPENDING ON OM-Item-Count
+                                   INDEXED BY   OM-Index.
+               10  OM-Number           PIC X(10).
+               10  OM-Cost             PIC 999V99.
+               10  OM-Quantity         PIC 9(5).
+
+      *    Audit-Log-File gets one record per addOrderItem/
+      *    removeOrderItem/updateOrderItem call, so a wrong final
+      *    item count can be reconstructed after the fact instead of
+      *    trusting operator memory.
+       FD  Audit-Log-File.
+       01  AL-Audit-Record.
+           05  AL-Timestamp            PIC X(14).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  AL-Order-Number         PIC X(5).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  AL-Action               PIC X(3).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  AL-Item-Number          PIC X(10).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  AL-Item-Cost            PIC 999V99.
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  AL-Before-Count         PIC 9(4).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  AL-After-Count          PIC 9(4).
+
+      *    Checkpoint-File holds one snapshot record per in-progress
+      *    order, rewritten every WS-Checkpoint-Interval adds by
+      *    checkpointOrder so a long entry session can be resumed via
+      *    restoreCheckpoint instead of retyping everything after an
+      *    abend.  Same shape as Order-Master-File, since a checkpoint
+      *    is just an unfinished order snapshot.
+       FD  Checkpoint-File.
+       01  CK-Checkpoint-Record.
+           05  CK-Order-Number         PIC X(5).
+           05  CK-Order-Date           PIC X(8).
+           05  CK-Customer-Number      PIC X(10).
+           05  CK-Item-Count           PIC S9(4).
+           05  CK-Item             OCCURS 1 TO 64 TIMES
+                                   DEPENDING ON CK-Item-Count
+                                   INDEXED BY   CK-Index.
+               10  CK-Number           PIC X(10).
+               10  CK-Cost             PIC 999V99.
+               10  CK-Quantity         PIC 9(5).
+               10  CK-Currency-Code    PIC X(3).
+
        WORKING-STORAGE SECTION.
        01  WS-EV                   USAGE POINTER.
+       01  WS-OM-Status                PIC X(2).
+       01  WS-AL-Status                PIC X(2).
+       01  WS-AL-Timestamp-Work        PIC X(21).
+       01  WS-CK-Status                PIC X(2).
+
+      *    Checkpoint every this-many successful adds.
+       01  WS-Checkpoint-Interval      PIC 9(2)    VALUE 10.
+
+      *    Flat sales-tax rate applied in calculateCost.  A future
+      *    jurisdiction field on the order could turn this into a
+      *    rate-table lookup instead of a single constant.
+       01  WS-Tax-Rate                 PIC V999    VALUE .075.
+
+      *    Promo codes recognized by calculateCost.  A code gives
+      *    either a percentage off the pre-tax subtotal or a flat
+      *    amount off; an unrecognized or blank code applies no
+      *    discount at all.
+       01  WS-Promo-Table.
+           05  FILLER.
+               10  FILLER              PIC X(10)   VALUE "SAVE10".
+               10  FILLER              PIC X       VALUE "P".
+               10  FILLER              PIC V999    VALUE .100.
+           05  FILLER.
+               10  FILLER              PIC X(10)   VALUE "SAVE20".
+               10  FILLER              PIC X       VALUE "P".
+               10  FILLER              PIC V999    VALUE .200.
+           05  FILLER.
+               10  FILLER              PIC X(10)   VALUE "FIVEOFF".
+               10  FILLER              PIC X       VALUE "F".
+               10  FILLER              PIC V999    VALUE ZERO.
+       01  WS-Promo-Flat-Amounts.
+           05  FILLER                  PIC 999V99  VALUE ZERO.
+           05  FILLER                  PIC 999V99  VALUE ZERO.
+           05  FILLER                  PIC 999V99  VALUE 005.00.
+       01  FILLER REDEFINES WS-Promo-Table.
+           05  WS-Promo-Entry          OCCURS 3 TIMES.
+               10  WS-Promo-Code           PIC X(10).
+               10  WS-Promo-Type            PIC X.
+                   88  WS-Promo-Is-Percent  VALUE "P".
+                   88  WS-Promo-Is-Flat     VALUE "F".
+               10  WS-Promo-Percent        PIC V999.
+       01  FILLER REDEFINES WS-Promo-Flat-Amounts.
+           05  WS-Promo-Flat-Amount    PIC 999V99  OCCURS 3 TIMES.
+       01  WS-Promo-Table-Count        PIC 9        VALUE 3.
 
       ****************************************************************
       *    Define the instance data of the Order Object.             *
@@ -58,6 +172,16 @@
        01  Order-Object.
            05  Order-Number            PIC X(5).
            05  Order-Date              PIC X(8).
+           05  Customer-Number         PIC X(10).
+           05  Promo-Code              PIC X(10).
+           05  Order-Currency-Code     PIC X(3).
+           05  Ship-To-Info.
+               10  Ship-To-Name        PIC X(30).
+               10  Ship-To-Line1       PIC X(30).
+               10  Ship-To-Line2       PIC X(30).
+               10  Ship-To-City        PIC X(20).
+               10  Ship-To-State       PIC X(2).
+               10  Ship-To-Zip         PIC X(10).
            05  Order-Collection USAGE OBJECT REFERENCE SOMCollection.
 
       ****************************************************************
@@ -101,6 +225,24 @@
                                        USING     BY VALUE WS-EV
                                        RETURNING Order-Iterator.
 
+      ****************************************************************
+      *    Open the audit log for this order; AUDITLOG is pre-       *
+      *    allocated empty by the job that first runs this system,   *
+      *    the same as ORDMAST, so OPEN EXTEND falls back to OPEN    *
+      *    OUTPUT the very first time.                                *
+      ****************************************************************
+           OPEN EXTEND Audit-Log-File.
+           IF WS-AL-Status = "35"
+               THEN OPEN OUTPUT Audit-Log-File
+           END-IF.
+
+      ****************************************************************
+      *    Default the order to our usual currency so an order that  *
+      *    never gets setCurrencyCode still reports USD instead of   *
+      *    spaces.                                                    *
+      ****************************************************************
+           MOVE "USD" TO Order-Currency-Code.
+
       ****************************************************************
       *    EXIT and END the method.                                  *
       ****************************************************************
@@ -138,6 +280,11 @@
 
            INVOKE Order-Collection "somFree".
 
+      ****************************************************************
+      *    Close the audit log opened by somDefaultInit.              *
+      ****************************************************************
+           CLOSE Audit-Log-File.
+
       ****************************************************************
       *    Free thyself...Use SUPER so we don't recurse back into    *
       *    this method.                                              *
@@ -268,6 +415,294 @@
 
 
 
+      ****************************************************************
+      ****************************************************************
+      *    Method setCustomerNumber sets the customer number of an   *
+      *    Order based on the Object reference of the Order.         *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "setCustomerNumber".
+
+       DATA DIVISION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-CustomerNumber           PIC X(10).
+
+
+       PROCEDURE DIVISION              USING       LS-CustomerNumber.
+
+      ****************************************************************
+      *    Move data from the LINKAGE SECTION.                       *
+      ****************************************************************
+           MOVE LS-CustomerNumber TO Customer-Number.
+
+           EXIT METHOD.
+       END METHOD "setCustomerNumber".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method getCustomerNumber gets the customer number of an   *
+      *    Order based on the Object reference of the Order.         *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "getCustomerNumber".
+
+       DATA DIVISION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-CustomerNumber           PIC X(10).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-CustomerNumber.
+
+      ****************************************************************
+      *    Move data to the LINKAGE SECTION.                         *
+      ****************************************************************
+           MOVE Customer-Number TO LS-CustomerNumber.
+
+           EXIT METHOD.
+       END METHOD "getCustomerNumber".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method setShipTo sets the ship-to name and address of an  *
+      *    Order based on the Object reference of the Order.         *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "setShipTo".
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+       01  LS-ShipTo.
+           05  LS-ST-Name              PIC X(30).
+           05  LS-ST-Line1             PIC X(30).
+           05  LS-ST-Line2             PIC X(30).
+           05  LS-ST-City              PIC X(20).
+           05  LS-ST-State             PIC X(2).
+           05  LS-ST-Zip               PIC X(10).
+
+
+       PROCEDURE DIVISION              USING       LS-ShipTo.
+
+           MOVE LS-ShipTo TO Ship-To-Info.
+
+           EXIT METHOD.
+       END METHOD "setShipTo".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method getShipTo gets the ship-to name and address of an  *
+      *    Order based on the Object reference of the Order.         *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "getShipTo".
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+       01  LS-ShipTo.
+           05  LS-ST-Name              PIC X(30).
+           05  LS-ST-Line1             PIC X(30).
+           05  LS-ST-Line2             PIC X(30).
+           05  LS-ST-City              PIC X(20).
+           05  LS-ST-State             PIC X(2).
+           05  LS-ST-Zip               PIC X(10).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-ShipTo.
+
+           MOVE Ship-To-Info TO LS-ShipTo.
+
+           EXIT METHOD.
+       END METHOD "getShipTo".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method setPromoCode sets the promo code of an Order based *
+      *    on the Object reference of the Order.  A blank code is    *
+      *    valid and means no discount applies.                      *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "setPromoCode".
+
+       DATA DIVISION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-PromoCode                PIC X(10).
+
+
+       PROCEDURE DIVISION              USING       LS-PromoCode.
+
+      ****************************************************************
+      *    Move data from the LINKAGE SECTION.                       *
+      ****************************************************************
+           MOVE LS-PromoCode TO Promo-Code.
+
+           EXIT METHOD.
+       END METHOD "setPromoCode".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method getPromoCode gets the promo code of an Order based *
+      *    on the Object reference of the Order.                     *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "getPromoCode".
+
+       DATA DIVISION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-PromoCode                PIC X(10).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-PromoCode.
+
+      ****************************************************************
+      *    Move data to the LINKAGE SECTION.                         *
+      ****************************************************************
+           MOVE Promo-Code TO LS-PromoCode.
+
+           EXIT METHOD.
+       END METHOD "getPromoCode".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method setCurrencyCode sets the currency code the order   *
+      *    is priced in, based on the Object reference of the Order. *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "setCurrencyCode".
+
+       DATA DIVISION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Currency-Code            PIC X(3).
+
+
+       PROCEDURE DIVISION              USING       LS-Currency-Code.
+
+      ****************************************************************
+      *    Move data from the LINKAGE SECTION.                       *
+      ****************************************************************
+           MOVE LS-Currency-Code TO Order-Currency-Code.
+
+           EXIT METHOD.
+       END METHOD "setCurrencyCode".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method getCurrencyCode gets the currency code the order   *
+      *    is priced in, based on the Object reference of the Order. *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "getCurrencyCode".
+
+       DATA DIVISION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Currency-Code            PIC X(3).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-Currency-Code.
+
+      ****************************************************************
+      *    Move data to the LINKAGE SECTION.                         *
+      ****************************************************************
+           MOVE Order-Currency-Code TO LS-Currency-Code.
+
+           EXIT METHOD.
+       END METHOD "getCurrencyCode".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method getTaxRate gets the flat sales-tax rate calculate-  *
+      *    Cost applies, so Client can figure overflow-item tax the   *
+      *    same way instead of keeping a second WS-Tax-Rate literal   *
+      *    of its own in sync by hand.                                *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "getTaxRate".
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-Tax-Rate                 PIC V999.
+
+
+       PROCEDURE DIVISION              RETURNING   LS-Tax-Rate.
+
+           MOVE WS-Tax-Rate TO LS-Tax-Rate.
+
+           EXIT METHOD.
+       END METHOD "getTaxRate".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method getItemCount gets the Order-Collection's own live  *
+      *    somfCount, independent of whatever count describeOrder or *
+      *    calculateCost built their own tables/totals from.  Client *
+      *    uses this to reconcile against the item table before      *
+      *    trusting it to writeOutput/writeItem.                     *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "getItemCount".
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LSS-Item-Count              PIC S9(8)   COMP.
+
+       LINKAGE SECTION.
+       01  LS-Item-Count               PIC S9(4).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-Item-Count.
+
+           INVOKE Order-Collection     "somfCount"
+                                       USING     BY VALUE WS-EV
+                                       RETURNING LSS-Item-Count.
+           MOVE LSS-Item-Count TO LS-Item-Count.
+
+           EXIT METHOD.
+       END METHOD "getItemCount".
+
+
+
       ****************************************************************
       ****************************************************************
       *    Method describeOrder describes the order contents.        *
@@ -281,6 +716,7 @@
        01  LSS-CollectedOrderItem  USAGE OBJECT REFERENCE OrderItem.
        01  LSS-Number                  PIC X(10).
        01  LSS-Cost                    PIC 999V99.
+       01  LSS-Quantity                PIC 9(5).
        01  LSS-Item-Count              PIC S9(8)   COMP.
 
        LINKAGE SECTION.
@@ -291,6 +727,7 @@
                                    INDEXED BY   LS-Index.
                10  LS-Number           PIC X(10).
                10  LS-Cost             PIC 999V99.
+               10  LS-Quantity         PIC 9(5).
 
 
        PROCEDURE DIVISION          RETURNING LS-Items.
@@ -344,6 +781,9 @@
            INVOKE LSS-CollectedOrderItem "getCost"
                                    RETURNING LSS-Cost.
            MOVE LSS-Cost   TO        LS-Cost (LS-Index).
+           INVOKE LSS-CollectedOrderItem "getQuantity"
+                                   RETURNING LSS-Quantity.
+           MOVE LSS-Quantity TO      LS-Quantity (LS-Index).
 
        END METHOD "describeOrder".
 
@@ -361,6 +801,13 @@
        01  LSS-CollectedOrderItem  USAGE Object REFERENCE OrderItem.
        01  LSS-Item-Count              PIC S9(8)   COMP.
        01  LSS-Cost                    PIC 999V99.
+       01  LSS-Quantity                PIC 9(5).
+       01  LSS-Extended-Cost           PIC 9(9)V99.
+       01  LSS-Sub-Total               PIC 9(9)V99.
+       01  LSS-Discount                PIC 9(9)V99.
+       01  LSS-Tax                     PIC 9(9)V99.
+       01  LSS-Promo-Index             PIC 9        VALUE ZERO.
+       01  LSS-Promo-Found-Flag        PIC X.
 
       ****************************************************************
       *    Define the linkage attributes.                            *
@@ -372,9 +819,9 @@
        PROCEDURE DIVISION              RETURNING   LS-Cost.
 
       ****************************************************************
-      *    Initialize the accumulator for the total cost.            *
+      *    Initialize the accumulator for the pre-tax subtotal.      *
       ****************************************************************
-           MOVE ZERO TO LS-Cost.
+           MOVE ZERO TO LSS-Sub-Total.
 
       ****************************************************************
       *    Get the count of the number of items in the collection.   *
@@ -406,6 +853,32 @@
                     END-PERFORM
            END-IF.
 
+      ****************************************************************
+      *    Look up the promo code, if any, and reduce the subtotal   *
+      *    by a percentage or flat amount before tax is applied.     *
+      ****************************************************************
+           MOVE ZERO      TO LSS-Discount.
+           MOVE LOW-VALUE TO LSS-Promo-Found-Flag.
+           IF Promo-Code NOT = SPACES
+               THEN PERFORM VARYING LSS-Promo-Index FROM 1 BY 1
+                            UNTIL LSS-Promo-Index > WS-Promo-Table-Count
+                               OR LSS-Promo-Found-Flag = HIGH-VALUE
+                        IF Promo-Code = WS-Promo-Code (LSS-Promo-Index)
+                            THEN MOVE HIGH-VALUE TO
+                                                LSS-Promo-Found-Flag
+                                 PERFORM APPLY-PROMO-DISCOUNT
+                        END-IF
+                    END-PERFORM
+           END-IF.
+
+      ****************************************************************
+      *    Apply the sales-tax rate to the post-discount subtotal so *
+      *    LS-Cost reflects what the customer actually owes.         *
+      ****************************************************************
+           SUBTRACT LSS-Discount FROM LSS-Sub-Total.
+           COMPUTE LSS-Tax  = LSS-Sub-Total * WS-Tax-Rate.
+           COMPUTE LS-Cost  = LSS-Sub-Total + LSS-Tax.
+
       ****************************************************************
       *    EXIT the method and return.                               *
       ****************************************************************
@@ -413,12 +886,29 @@
 
       ****************************************************************
       *    Invoke the getCost method on the OrderItem Object and     *
-      *    accumulate the cost.                                      *
+      *    accumulate the pre-tax cost.                               *
       ****************************************************************
        GET-COST.
            INVOKE LSS-CollectedOrderItem "getCost"
                                    RETURNING LSS-Cost.
-           ADD LSS-Cost TO LS-Cost.
+           INVOKE LSS-CollectedOrderItem "getQuantity"
+                                   RETURNING LSS-Quantity.
+           COMPUTE LSS-Extended-Cost = LSS-Cost * LSS-Quantity.
+           ADD LSS-Extended-Cost TO LSS-Sub-Total.
+
+      ****************************************************************
+      *    Set the discount amount for the matched promo-table       *
+      *    entry: a percentage of the current subtotal for a "P"     *
+      *    entry, or the table's flat amount for an "F" entry.       *
+      ****************************************************************
+       APPLY-PROMO-DISCOUNT.
+           IF WS-Promo-Is-Percent (LSS-Promo-Index)
+               THEN COMPUTE LSS-Discount =
+                       LSS-Sub-Total *
+                       WS-Promo-Percent (LSS-Promo-Index)
+               ELSE MOVE WS-Promo-Flat-Amount (LSS-Promo-Index)
+                                               TO LSS-Discount
+           END-IF.
 
        END METHOD "calculateCost".
 
@@ -426,53 +916,211 @@
 
       ****************************************************************
       ****************************************************************
-      *    Method addOrderItem adds a OrderItem to the OrderItem     *
-      *    collection in the order.                                  *
+      *    Method calculateAndDescribe returns both the order's cost *
+      *    and its item table from a single pass over Order-          *
+      *    Collection, instead of Client calling calculateCost and    *
+      *    describeOrder back to back (two full somfFirst/somfNext    *
+      *    walks and two somfCount calls per order).  Combines        *
+      *    GET-COST's accumulation with describeOrder's GET-Number-   *
+      *    N-COST table fill into one per-item paragraph.  describe-  *
+      *    Order is kept as its own method too - the LIST action      *
+      *    only needs the item table, not the cost, and shouldn't pay *
+      *    for a cost calculation it throws away.                     *
       ****************************************************************
        IDENTIFICATION DIVISION.
-       METHOD-ID. "addOrderItem".
+       METHOD-ID. "calculateAndDescribe".
 
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
-       01  LSS-Before-Count            PIC S9(8)    COMP.
-       01  LSS-After-Count             PIC S9(8)    COMP.
        01  LSS-CollectedOrderItem  USAGE Object REFERENCE OrderItem.
-
-       01  LSS-theEqualFlag            PIC X.
-       01  LSS-Item-Found-Flag         PIC X.
-       01  LSS-Loop-Count              PIC S9(8)   COMP.
        01  LSS-Item-Count              PIC S9(8)   COMP.
+       01  LSS-Number                  PIC X(10).
+       01  LSS-Cost                    PIC 999V99.
+       01  LSS-Quantity                PIC 9(5).
+       01  LSS-Extended-Cost           PIC 9(9)V99.
+       01  LSS-Sub-Total               PIC 9(9)V99.
+       01  LSS-Discount                PIC 9(9)V99.
+       01  LSS-Tax                     PIC 9(9)V99.
+       01  LSS-Promo-Index             PIC 9        VALUE ZERO.
+       01  LSS-Promo-Found-Flag        PIC X.
 
       ****************************************************************
       *    Define the linkage attributes.                            *
       ****************************************************************
        LINKAGE SECTION.
-       01  LS-OrderItem        USAGE OBJECT REFERENCE OrderItem.
-       01  LS-Parms.
-           05  LS-Item-Count           PIC S9(8)   COMP.
-           05  LS-Flag                 PIC X.
+       01  LS-Summary.
+           05  LS-Cost                 PIC 9(7)V99.
+           05  LS-Items.
+               10  LS-Item-Count       PIC S9(4).
+               10  LS-Item         OCCURS 1 TO 64 TIMES
+                                   DEPENDING ON LS-Item-Count
+                                   INDEXED BY   LS-Index.
+                   15  LS-Number       PIC X(10).
+                   15  LS-Item-Cost    PIC 999V99.
+                   15  LS-Quantity     PIC 9(5).
 
-       PROCEDURE DIVISION              USING       LS-OrderItem
-                                       RETURNING   LS-Parms.
 
-           MOVE LOW-VALUE        TO LSS-Item-Found-Flag.
+       PROCEDURE DIVISION              RETURNING   LS-Summary.
 
       ****************************************************************
-      *    Get the count of items before adding the object.          *
+      *    Initialize the accumulator for the pre-tax subtotal.      *
+      ****************************************************************
+           MOVE ZERO TO LSS-Sub-Total.
+
+      ****************************************************************
+      *    Get the count of the number of items in the collection.   *
       ****************************************************************
            INVOKE Order-Collection     "somfCount"
                                        USING     BY VALUE WS-EV
-                                       RETURNING LSS-Before-Count.
-
-           MOVE    LSS-Before-Count TO LSS-Item-Count.
+                                       RETURNING LSS-Item-Count.
+           MOVE LSS-Item-Count TO LS-Item-Count.
 
       ****************************************************************
       *    Get the first one in the collection.                      *
       ****************************************************************
-           IF LSS-Item-Count NOT = 0
-               THEN INVOKE Order-Iterator "somfFirst"
-                                    USING     BY VALUE  WS-EV
-                                    RETURNING LSS-CollectedOrderItem
+           IF LSS-Item-Count > 0
+               THEN SET LS-Index TO 1
+                    INVOKE Order-Iterator "somfFirst"
+                                   USING     BY VALUE  WS-EV
+                                   RETURNING LSS-CollectedOrderItem
+                    PERFORM GET-COST-AND-ITEM
+           END-IF.
+
+      ****************************************************************
+      *    Get the rest...                                           *
+      ****************************************************************
+           SUBTRACT 1 FROM LSS-Item-Count.
+           IF LSS-Item-Count > 0
+               THEN PERFORM LSS-Item-Count TIMES
+                        SET LS-Index UP BY 1
+                        INVOKE Order-Iterator "somfNext"
+                                   USING     BY VALUE WS-EV
+                                   RETURNING LSS-CollectedOrderItem
+                        PERFORM GET-COST-AND-ITEM
+                    END-PERFORM
+           END-IF.
+
+      ****************************************************************
+      *    Look up the promo code, if any, and reduce the subtotal   *
+      *    by a percentage or flat amount before tax is applied.     *
+      ****************************************************************
+           MOVE ZERO      TO LSS-Discount.
+           MOVE LOW-VALUE TO LSS-Promo-Found-Flag.
+           IF Promo-Code NOT = SPACES
+               THEN PERFORM VARYING LSS-Promo-Index FROM 1 BY 1
+                            UNTIL LSS-Promo-Index > WS-Promo-Table-Count
+                               OR LSS-Promo-Found-Flag = HIGH-VALUE
+                        IF Promo-Code = WS-Promo-Code (LSS-Promo-Index)
+                            THEN MOVE HIGH-VALUE TO
+                                                LSS-Promo-Found-Flag
+                                 PERFORM APPLY-COMBINED-DISCOUNT
+                        END-IF
+                    END-PERFORM
+           END-IF.
+
+      ****************************************************************
+      *    Apply the sales-tax rate to the post-discount subtotal so *
+      *    LS-Cost reflects what the customer actually owes.         *
+      ****************************************************************
+           SUBTRACT LSS-Discount FROM LSS-Sub-Total.
+           COMPUTE LSS-Tax  = LSS-Sub-Total * WS-Tax-Rate.
+           COMPUTE LS-Cost  = LSS-Sub-Total + LSS-Tax.
+
+      ****************************************************************
+      *    EXIT the method and return.                               *
+      ****************************************************************
+           EXIT METHOD.
+
+      ****************************************************************
+      *    Accumulate the pre-tax cost for this item, the same as    *
+      *    GET-COST, and also fill in its slot in the item table,    *
+      *    the same as describeOrder's GET-Number-N-COST - one       *
+      *    somfNext-returned object, one round trip through both.    *
+      ****************************************************************
+       GET-COST-AND-ITEM.
+           INVOKE LSS-CollectedOrderItem "getNumber"
+                                   RETURNING LSS-Number.
+           MOVE LSS-Number TO        LS-Number (LS-Index).
+           INVOKE LSS-CollectedOrderItem "getCost"
+                                   RETURNING LSS-Cost.
+           MOVE LSS-Cost   TO        LS-Item-Cost (LS-Index).
+           INVOKE LSS-CollectedOrderItem "getQuantity"
+                                   RETURNING LSS-Quantity.
+           MOVE LSS-Quantity TO      LS-Quantity (LS-Index).
+
+           COMPUTE LSS-Extended-Cost = LSS-Cost * LSS-Quantity.
+           ADD LSS-Extended-Cost TO LSS-Sub-Total.
+
+      ****************************************************************
+      *    Set the discount amount for the matched promo-table       *
+      *    entry: a percentage of the current subtotal for a "P"     *
+      *    entry, or the table's flat amount for an "F" entry.       *
+      ****************************************************************
+       APPLY-COMBINED-DISCOUNT.
+           IF WS-Promo-Is-Percent (LSS-Promo-Index)
+               THEN COMPUTE LSS-Discount =
+                       LSS-Sub-Total *
+                       WS-Promo-Percent (LSS-Promo-Index)
+               ELSE MOVE WS-Promo-Flat-Amount (LSS-Promo-Index)
+                                               TO LSS-Discount
+           END-IF.
+
+       END METHOD "calculateAndDescribe".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method addOrderItem adds a OrderItem to the OrderItem     *
+      *    collection in the order.                                  *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "addOrderItem".
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LSS-Before-Count            PIC S9(8)    COMP.
+       01  LSS-After-Count             PIC S9(8)    COMP.
+       01  LSS-CollectedOrderItem  USAGE Object REFERENCE OrderItem.
+
+       01  LSS-theEqualFlag            PIC X.
+       01  LSS-Item-Found-Flag         PIC X.
+       01  LSS-Loop-Count              PIC S9(8)   COMP.
+       01  LSS-Item-Count              PIC S9(8)   COMP.
+       01  LSS-Audit-Number            PIC X(10).
+       01  LSS-Audit-Cost              PIC 999V99.
+       01  LSS-Checkpoint-Flag         PIC X.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-OrderItem        USAGE OBJECT REFERENCE OrderItem.
+       01  LS-Parms.
+           05  LS-Item-Count           PIC S9(8)   COMP.
+           05  LS-Flag                 PIC X.
+
+       PROCEDURE DIVISION              USING       LS-OrderItem
+                                       RETURNING   LS-Parms.
+
+           MOVE LOW-VALUE        TO LSS-Item-Found-Flag.
+
+      ****************************************************************
+      *    Get the count of items before adding the object.          *
+      ****************************************************************
+           INVOKE Order-Collection     "somfCount"
+                                       USING     BY VALUE WS-EV
+                                       RETURNING LSS-Before-Count.
+
+           MOVE    LSS-Before-Count TO LSS-Item-Count.
+
+      ****************************************************************
+      *    Get the first one in the collection.                      *
+      ****************************************************************
+           IF LSS-Item-Count NOT = 0
+               THEN INVOKE Order-Iterator "somfFirst"
+                                    USING     BY VALUE  WS-EV
+                                    RETURNING LSS-CollectedOrderItem
                     PERFORM CHECK-EQUAL
            END-IF.
 
@@ -518,6 +1166,45 @@
                MOVE "0" TO LS-Flag
            END-IF.
 
+      ****************************************************************
+      *    Append an audit record for this add attempt.              *
+      ****************************************************************
+           INVOKE LS-OrderItem "getNumber" RETURNING LSS-Audit-Number.
+           INVOKE LS-OrderItem "getCost"   RETURNING LSS-Audit-Cost.
+           MOVE FUNCTION CURRENT-DATE      TO WS-AL-Timestamp-Work.
+           MOVE WS-AL-Timestamp-Work (1:14) TO AL-Timestamp.
+           MOVE Order-Number               TO AL-Order-Number.
+           MOVE "ADD"                      TO AL-Action.
+           MOVE LSS-Audit-Number           TO AL-Item-Number.
+           MOVE LSS-Audit-Cost             TO AL-Item-Cost.
+           MOVE LSS-Before-Count           TO AL-Before-Count.
+           MOVE LSS-After-Count            TO AL-After-Count.
+           WRITE AL-Audit-Record.
+           IF WS-AL-Status NOT = "00" AND WS-AL-Status NOT = "02"
+               THEN DISPLAY "** Warning: audit record for order "
+                            Order-Number " item " LSS-Audit-Number
+                            " could not be written (status "
+                            WS-AL-Status ") **"
+           END-IF.
+
+      ****************************************************************
+      *    Checkpoint the order every WS-Checkpoint-Interval adds so *
+      *    a long entry session can be resumed after an abend        *
+      *    instead of starting over from item 1.                     *
+      ****************************************************************
+           IF LS-Flag = "0" AND
+              FUNCTION MOD (LSS-After-Count, WS-Checkpoint-Interval)
+                                                              = 0
+               THEN INVOKE SELF "checkpointOrder"
+                               RETURNING LSS-Checkpoint-Flag
+                    IF LSS-Checkpoint-Flag NOT = "0"
+                        THEN DISPLAY "** Warning: checkpoint write "
+                                     "failed for order " Order-Number
+                                     " - resume may not reflect the "
+                                     "latest items **"
+                    END-IF
+           END-IF.
+
       ****************************************************************
       *    EXIT the method and return.                               *
       ****************************************************************
@@ -555,6 +1242,8 @@
        01  LSS-theEqualFlag            PIC X.
        01  LSS-Item-Count              PIC S9(8)   COMP.
        01  LSS-Loop-Count              PIC S9(8)   COMP.
+       01  LSS-Audit-Number            PIC X(10).
+       01  LSS-Audit-Cost              PIC 999V99.
 
       ****************************************************************
       *    Define the linkage attributes.                            *
@@ -621,6 +1310,27 @@
                MOVE "0" TO LS-Flag
            END-IF.
 
+      ****************************************************************
+      *    Append an audit record for this delete attempt.           *
+      ****************************************************************
+           INVOKE LS-OrderItem "getNumber" RETURNING LSS-Audit-Number.
+           INVOKE LS-OrderItem "getCost"   RETURNING LSS-Audit-Cost.
+           MOVE FUNCTION CURRENT-DATE      TO WS-AL-Timestamp-Work.
+           MOVE WS-AL-Timestamp-Work (1:14) TO AL-Timestamp.
+           MOVE Order-Number               TO AL-Order-Number.
+           MOVE "DEL"                      TO AL-Action.
+           MOVE LSS-Audit-Number           TO AL-Item-Number.
+           MOVE LSS-Audit-Cost             TO AL-Item-Cost.
+           MOVE LSS-Before-Count           TO AL-Before-Count.
+           MOVE LSS-After-Count            TO AL-After-Count.
+           WRITE AL-Audit-Record.
+           IF WS-AL-Status NOT = "00" AND WS-AL-Status NOT = "02"
+               THEN DISPLAY "** Warning: audit record for order "
+                            Order-Number " item " LSS-Audit-Number
+                            " could not be written (status "
+                            WS-AL-Status ") **"
+           END-IF.
+
       ****************************************************************
       *    EXIT the method and return.                               *
       ****************************************************************
@@ -644,6 +1354,433 @@
 
 
 
+      ****************************************************************
+      ****************************************************************
+      *    Method updateOrderItem finds an OrderItem by Item-Number   *
+      *    alone (no cost match required, unlike removeOrderItem's   *
+      *    somfIsEqual) and replaces its cost, so a mistyped cost can *
+      *    be corrected without a failed-match delete-and-re-add.    *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "updateOrderItem".
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LSS-CollectedOrderItem  USAGE Object REFERENCE OrderItem.
+       01  LSS-FoundNumber             PIC X(10).
+       01  LSS-Item-Found-Flag         PIC X.
+       01  LSS-Item-Count              PIC S9(8)   COMP.
+       01  LSS-Loop-Count              PIC S9(8)   COMP.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Item-Number              PIC X(10).
+       01  LS-New-Cost                 PIC 999V99.
+       01  LS-Parms.
+           05  LS-Item-Count           PIC S9(8)   COMP.
+           05  LS-Flag                 PIC X.
+
+       PROCEDURE DIVISION              USING       LS-Item-Number
+                                                   LS-New-Cost
+                                       RETURNING   LS-Parms.
+
+           MOVE LOW-VALUE        TO LSS-Item-Found-Flag.
+
+      ****************************************************************
+      *    Get the count of items in the collection.                 *
+      ****************************************************************
+           INVOKE Order-Collection     "somfCount"
+                                       USING     BY VALUE WS-EV
+                                       RETURNING LSS-Item-Count.
+           MOVE LSS-Item-Count    TO LS-Item-Count.
+
+      ****************************************************************
+      *    Get the first one in the collection.                      *
+      ****************************************************************
+           IF LSS-Item-Count NOT = 0
+               THEN INVOKE Order-Iterator "somfFirst"
+                                    USING     BY VALUE  WS-EV
+                                    RETURNING LSS-CollectedOrderItem
+                    PERFORM CHECK-NUMBER-N-UPDATE
+           END-IF.
+
+      ****************************************************************
+      *    Get the rest...                                           *
+      ****************************************************************
+           SUBTRACT 1 FROM LSS-Item-Count.
+           IF LSS-Item-Count > 0
+               THEN PERFORM VARYING LSS-Loop-Count
+                            FROM 1 BY 1
+                            UNTIL LSS-Loop-Count  > LSS-Item-Count
+                           OR LSS-Item-Found-Flag = HIGH-VALUE
+                        INVOKE Order-Iterator "somfNext"
+                                   USING     BY VALUE WS-EV
+                                   RETURNING LSS-CollectedOrderItem
+                        PERFORM CHECK-NUMBER-N-UPDATE
+                    END-PERFORM
+           END-IF.
+
+      ****************************************************************
+      *    If we found and updated it, the flag is successful.       *
+      ****************************************************************
+           IF LSS-Item-Found-Flag = HIGH-VALUE
+               THEN MOVE "0" TO LS-Flag
+           ELSE
+               MOVE "1" TO LS-Flag
+           END-IF.
+
+      ****************************************************************
+      *    Append an audit record for this update attempt; the item  *
+      *    count doesn't change for an update, so before and after   *
+      *    are the same value.                                       *
+      ****************************************************************
+           MOVE FUNCTION CURRENT-DATE      TO WS-AL-Timestamp-Work.
+           MOVE WS-AL-Timestamp-Work (1:14) TO AL-Timestamp.
+           MOVE Order-Number               TO AL-Order-Number.
+           MOVE "UPD"                      TO AL-Action.
+           MOVE LS-Item-Number             TO AL-Item-Number.
+           MOVE LS-New-Cost                TO AL-Item-Cost.
+           MOVE LS-Item-Count              TO AL-Before-Count.
+           MOVE LS-Item-Count              TO AL-After-Count.
+           WRITE AL-Audit-Record.
+           IF WS-AL-Status NOT = "00" AND WS-AL-Status NOT = "02"
+               THEN DISPLAY "** Warning: audit record for order "
+                            Order-Number " item " LS-Item-Number
+                            " could not be written (status "
+                            WS-AL-Status ") **"
+           END-IF.
+
+      ****************************************************************
+      *    EXIT the method and return.                               *
+      ****************************************************************
+           EXIT METHOD.
+
+      ****************************************************************
+      *    Invoke the getNumber method on the OrderItem object; if it *
+      *    matches the requested number, replace its cost.            *
+      ****************************************************************
+       CHECK-NUMBER-N-UPDATE.
+           INVOKE LSS-CollectedOrderItem "getNumber"
+                                   RETURNING LSS-FoundNumber.
+           IF LSS-FoundNumber = LS-Item-Number
+               THEN INVOKE LSS-CollectedOrderItem "setCost"
+                                   USING     LS-New-Cost
+                    MOVE HIGH-VALUE TO LSS-Item-Found-Flag
+           END-IF.
+
+       END METHOD "updateOrderItem".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method auditOverflowAdd appends an audit record for an item *
+      *    Client spilled straight into the overflow file, using an   *
+      *    "OVF" action code so it's distinguishable from an ADD that  *
+      *    made it into the SOM collection.  The item never passes     *
+      *    through addOrderItem (it isn't in the collection at all),   *
+      *    so without this call the audit trail would go silent on    *
+      *    exactly the items that filled the table - the composability *
+      *    gap between the overflow file and the audit trail.          *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "auditOverflowAdd".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LS-Item-Number              PIC X(10).
+       01  LS-Item-Cost                PIC 999V99.
+       01  LS-Before-Count             PIC 9(4).
+       01  LS-After-Count              PIC 9(4).
+
+       PROCEDURE DIVISION              USING       LS-Item-Number
+                                                    LS-Item-Cost
+                                                    LS-Before-Count
+                                                    LS-After-Count.
+
+           MOVE FUNCTION CURRENT-DATE      TO WS-AL-Timestamp-Work.
+           MOVE WS-AL-Timestamp-Work (1:14) TO AL-Timestamp.
+           MOVE Order-Number               TO AL-Order-Number.
+           MOVE "OVF"                      TO AL-Action.
+           MOVE LS-Item-Number             TO AL-Item-Number.
+           MOVE LS-Item-Cost               TO AL-Item-Cost.
+           MOVE LS-Before-Count            TO AL-Before-Count.
+           MOVE LS-After-Count             TO AL-After-Count.
+           WRITE AL-Audit-Record.
+           IF WS-AL-Status NOT = "00" AND WS-AL-Status NOT = "02"
+               THEN DISPLAY "** Warning: audit record for order "
+                            Order-Number " item " LS-Item-Number
+                            " could not be written (status "
+                            WS-AL-Status ") **"
+           END-IF.
+
+           EXIT METHOD.
+       END METHOD "auditOverflowAdd".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method saveOrder writes the completed order, and the item *
+      *    lines already built by describeOrder, to the order-master *
+      *    file so a finished order survives past GOBACK.             *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "saveOrder".
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LSS-Index                   PIC S9(4).
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Items.
+           05  LS-Item-Count           PIC S9(4).
+           05  LS-Item             OCCURS 1 TO 64 TIMES
+                                   DEPENDING ON LS-Item-Count
+                                   INDEXED BY   LS-Index.
+               10  LS-Number           PIC X(10).
+               10  LS-Cost             PIC 999V99.
+               10  LS-Quantity         PIC 9(5).
+       01  LS-Save-Flag                PIC X.
+
+
+       PROCEDURE DIVISION              USING       LS-Items
+                                       RETURNING   LS-Save-Flag.
+
+      ****************************************************************
+      *    ORDMAST is pre-allocated empty by the job that first runs  *
+      *    this system; OPEN I-O fails with a status of 35 the very   *
+      *    first time, so fall back to OPEN OUTPUT to create it.      *
+      ****************************************************************
+           OPEN I-O Order-Master-File.
+           IF WS-OM-Status = "35"
+               THEN OPEN OUTPUT Order-Master-File
+           END-IF.
+
+           MOVE Order-Number      TO OM-Order-Number.
+           MOVE Order-Date        TO OM-Order-Date.
+           MOVE Customer-Number   TO OM-Customer-Number.
+           MOVE LS-Item-Count     TO OM-Item-Count.
+           PERFORM VARYING LSS-Index FROM 1 BY 1
+                   UNTIL LSS-Index > LS-Item-Count
+               MOVE LS-Number   (LSS-Index) TO OM-Number   (LSS-Index)
+               MOVE LS-Cost     (LSS-Index) TO OM-Cost     (LSS-Index)
+               MOVE LS-Quantity (LSS-Index) TO OM-Quantity (LSS-Index)
+           END-PERFORM.
+
+           WRITE OM-Order-Record
+               INVALID KEY REWRITE OM-Order-Record
+           END-WRITE.
+
+           CLOSE Order-Master-File.
+
+           IF WS-OM-Status = "00" OR WS-OM-Status = "02"
+               THEN MOVE "0" TO LS-Save-Flag
+           ELSE
+               MOVE "1" TO LS-Save-Flag
+           END-IF.
+
+      ****************************************************************
+      *    Once the order is safely in ORDMAST, its checkpoint record *
+      *    (if any) is just stale in-progress state - delete it so a  *
+      *    later readCheckpointOrderNumber can't resume a finished     *
+      *    order and re-saveOrder it over the real ORDMAST record with *
+      *    older, possibly-incomplete checkpoint data.                 *
+      ****************************************************************
+           IF LS-Save-Flag = "0"
+               THEN OPEN I-O Checkpoint-File
+                    IF WS-CK-Status NOT = "35"
+                        THEN MOVE Order-Number TO CK-Order-Number
+                             DELETE Checkpoint-File
+                                 INVALID KEY CONTINUE
+                             END-DELETE
+                    END-IF
+                    CLOSE Checkpoint-File
+           END-IF.
+
+           EXIT METHOD.
+       END METHOD "saveOrder".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method checkpointOrder snapshots the order's number,      *
+      *    date, customer number, and current item collection to     *
+      *    Checkpoint-File, the same shape describeOrder builds its  *
+      *    LS-Items table from.  Called automatically by addOrderItem *
+      *    every WS-Checkpoint-Interval adds; harmless to call more   *
+      *    often since it just rewrites the one record for this      *
+      *    order's key.                                               *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "checkpointOrder".
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LSS-CollectedOrderItem  USAGE OBJECT REFERENCE OrderItem.
+       01  LSS-Number                  PIC X(10).
+       01  LSS-Cost                    PIC 999V99.
+       01  LSS-Quantity                PIC 9(5).
+       01  LSS-Currency-Code           PIC X(3).
+       01  LSS-Item-Count              PIC S9(8)   COMP.
+
+       LINKAGE SECTION.
+       01  LS-Checkpoint-Flag          PIC X.
+
+       PROCEDURE DIVISION              RETURNING   LS-Checkpoint-Flag.
+
+           MOVE Order-Number      TO CK-Order-Number.
+           MOVE Order-Date        TO CK-Order-Date.
+           MOVE Customer-Number   TO CK-Customer-Number.
+
+           INVOKE Order-Collection     "somfCount"
+                                       USING     BY VALUE WS-EV
+                                       RETURNING LSS-Item-Count.
+           MOVE LSS-Item-Count TO CK-Item-Count.
+
+           IF LSS-Item-Count > 0
+               THEN SET CK-Index TO 1
+                    INVOKE Order-Iterator "somfFirst"
+                                   USING     BY VALUE  WS-EV
+                                   RETURNING LSS-CollectedOrderItem
+                    PERFORM SNAPSHOT-Number-N-COST
+           END-IF.
+
+           SUBTRACT 1 FROM LSS-Item-Count.
+           IF LSS-Item-Count > 0
+               THEN PERFORM LSS-Item-Count TIMES
+                        SET CK-Index UP BY 1
+                        INVOKE Order-Iterator "somfNext"
+                                   USING     BY VALUE WS-EV
+                                   RETURNING LSS-CollectedOrderItem
+                        PERFORM SNAPSHOT-Number-N-COST
+                    END-PERFORM
+           END-IF.
+
+      ****************************************************************
+      *    ORDCKPT is pre-allocated empty the same way ORDMAST is;    *
+      *    OPEN I-O fails with a status of 35 the very first time.    *
+      ****************************************************************
+           OPEN I-O Checkpoint-File.
+           IF WS-CK-Status = "35"
+               THEN OPEN OUTPUT Checkpoint-File
+           END-IF.
+
+           WRITE CK-Checkpoint-Record
+               INVALID KEY REWRITE CK-Checkpoint-Record
+           END-WRITE.
+
+           CLOSE Checkpoint-File.
+
+      ****************************************************************
+      *    Same success check saveOrder makes on the structurally     *
+      *    identical WRITE ... INVALID KEY REWRITE pattern - a failed  *
+      *    checkpoint write should not be swallowed silently, since   *
+      *    recoverability is the whole point of checkpointing.        *
+      ****************************************************************
+           IF WS-CK-Status = "00" OR WS-CK-Status = "02"
+               THEN MOVE "0" TO LS-Checkpoint-Flag
+           ELSE
+               MOVE "1" TO LS-Checkpoint-Flag
+           END-IF.
+
+           EXIT METHOD.
+
+       SNAPSHOT-Number-N-COST.
+           INVOKE LSS-CollectedOrderItem "getNumber"
+                                   RETURNING LSS-Number.
+           MOVE LSS-Number TO        CK-Number (CK-Index).
+           INVOKE LSS-CollectedOrderItem "getCost"
+                                   RETURNING LSS-Cost.
+           MOVE LSS-Cost   TO        CK-Cost (CK-Index).
+           INVOKE LSS-CollectedOrderItem "getQuantity"
+                                   RETURNING LSS-Quantity.
+           MOVE LSS-Quantity TO      CK-Quantity (CK-Index).
+           INVOKE LSS-CollectedOrderItem "getCurrencyCode"
+                                   RETURNING LSS-Currency-Code.
+           MOVE LSS-Currency-Code TO CK-Currency-Code (CK-Index).
+
+       END METHOD "checkpointOrder".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method restoreCheckpoint reloads a checkpointed order's    *
+      *    number, date, customer number, and item collection from   *
+      *    Checkpoint-File so Client can resume a long entry session  *
+      *    that abended, instead of starting the order over from     *
+      *    item 1.  Returns "0" and repopulates this Order object if  *
+      *    a checkpoint for the requested order number is found, or   *
+      *    "1" (this Order is left empty) if it is not.               *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "restoreCheckpoint".
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LSS-RestoreItem         USAGE OBJECT REFERENCE OrderItem.
+       01  LSS-Index                   PIC S9(4).
+
+       LINKAGE SECTION.
+       01  LS-Order-Number             PIC X(5).
+       01  LS-Restore-Flag             PIC X.
+
+       PROCEDURE DIVISION              USING     LS-Order-Number
+                                       RETURNING LS-Restore-Flag.
+
+           MOVE "1" TO LS-Restore-Flag.
+
+           OPEN INPUT Checkpoint-File.
+           IF WS-CK-Status = "35"
+               THEN CLOSE Checkpoint-File
+                    EXIT METHOD
+           END-IF.
+
+           MOVE LS-Order-Number TO CK-Order-Number.
+           READ Checkpoint-File
+               KEY IS CK-Order-Number
+               INVALID KEY CONTINUE
+           END-READ.
+
+           IF WS-CK-Status = "00"
+               THEN MOVE CK-Order-Number    TO Order-Number
+                    MOVE CK-Order-Date      TO Order-Date
+                    MOVE CK-Customer-Number TO Customer-Number
+                    PERFORM VARYING LSS-Index FROM 1 BY 1
+                            UNTIL LSS-Index > CK-Item-Count
+                        INVOKE OrderItem "somNew"
+                                       RETURNING LSS-RestoreItem
+                        INVOKE LSS-RestoreItem "setNumber"
+                                       USING CK-Number   (LSS-Index)
+                        INVOKE LSS-RestoreItem "setCost"
+                                       USING CK-Cost     (LSS-Index)
+                        INVOKE LSS-RestoreItem "setQuantity"
+                                       USING CK-Quantity (LSS-Index)
+                        INVOKE LSS-RestoreItem "setCurrencyCode"
+                                    USING CK-Currency-Code (LSS-Index)
+                        INVOKE Order-Collection "somfAdd"
+                                       USING BY VALUE WS-EV
+                                             BY VALUE LSS-RestoreItem
+                    END-PERFORM
+                    MOVE "0" TO LS-Restore-Flag
+           END-IF.
+
+           CLOSE Checkpoint-File.
+
+           EXIT METHOD.
+       END METHOD "restoreCheckpoint".
+
+
+
       ****************************************************************
       *    End object definition and class Order.                    *
       ****************************************************************
