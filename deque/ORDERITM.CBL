@@ -49,11 +49,37 @@
        01  OrderItem-Object.
            05  Item-Number             PIC X(10).
            05  Item-Cost               PIC 999V99.
+           05  Item-Quantity           PIC 9(5).
+           05  Item-Currency-Code      PIC X(3).
 
 
 
        PROCEDURE DIVISION.
 
+      ****************************************************************
+      ****************************************************************
+      *    The overridden method somDefaultInit defaults the         *
+      *    quantity to 1 so an OrderItem that only ever gets          *
+      *    setNumber/setCost (as DEL and UPD build for matching)      *
+      *    still carries a sane quantity, and defaults the currency   *
+      *    code to USD so an item that never gets setCurrencyCode     *
+      *    still reports our default currency instead of spaces.      *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "somDefaultInit"     OVERRIDE.
+
+       DATA DIVISION.
+
+       PROCEDURE DIVISION.
+
+           MOVE 1     TO Item-Quantity.
+           MOVE "USD" TO Item-Currency-Code.
+
+           EXIT METHOD.
+       END METHOD "somDefaultInit".
+
+
+
       ****************************************************************
       ****************************************************************
       *    Method somfIsEqual determines if two OrderItem objects    *
@@ -222,6 +248,126 @@
 
 
 
+      ****************************************************************
+      ****************************************************************
+      *    Method getQuantity gets the Quantity of a OrderItem based *
+      *    on the object reference of the OrderItem.                 *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "getQuantity".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Quantity                 PIC 9(5).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-Quantity.
+
+      ****************************************************************
+      *    Move data to the LINKAGE SECTION.                         *
+      ****************************************************************
+           MOVE Item-Quantity TO LS-Quantity.
+
+           EXIT METHOD.
+       END METHOD "getQuantity".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method setQuantity Sets the Quantity of a OrderItem based *
+      *    on the object reference of the OrderItem.                 *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "setQuantity".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Quantity                 PIC 9(5).
+
+
+       PROCEDURE DIVISION              USING       LS-Quantity.
+
+      ****************************************************************
+      *    Move data to the LINKAGE SECTION.                         *
+      ****************************************************************
+           MOVE LS-Quantity TO Item-Quantity.
+
+           EXIT METHOD.
+       END METHOD "setQuantity".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method getCurrencyCode gets the Currency-Code of a         *
+      *    OrderItem based on the object reference of the OrderItem.  *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "getCurrencyCode".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Currency-Code            PIC X(3).
+
+
+       PROCEDURE DIVISION              RETURNING   LS-Currency-Code.
+
+      ****************************************************************
+      *    Move data to the LINKAGE SECTION.                         *
+      ****************************************************************
+           MOVE Item-Currency-Code TO LS-Currency-Code.
+
+           EXIT METHOD.
+       END METHOD "getCurrencyCode".
+
+
+
+      ****************************************************************
+      ****************************************************************
+      *    Method setCurrencyCode Sets the Currency-Code of a         *
+      *    OrderItem based on the object reference of the OrderItem.  *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "setCurrencyCode".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ****************************************************************
+      *    Define the linkage attributes.                            *
+      ****************************************************************
+       LINKAGE SECTION.
+       01  LS-Currency-Code            PIC X(3).
+
+
+       PROCEDURE DIVISION              USING       LS-Currency-Code.
+
+      ****************************************************************
+      *    Move data to the LINKAGE SECTION.                         *
+      ****************************************************************
+           MOVE LS-Currency-Code TO Item-Currency-Code.
+
+           EXIT METHOD.
+       END METHOD "setCurrencyCode".
+
+
+
       ****************************************************************
       *    End object definition and class OrderItem.                *
       ****************************************************************
